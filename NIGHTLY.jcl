@@ -0,0 +1,33 @@
+//NIGHTLY  JOB (ACCTG),'BATCH NOTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JANELA NOTURNA: PROJECAO DE IDADE (PROG6), PESQUISA DIARIA
+//* (PROG14) E ATUALIZACAO DO CADASTRO DE FUNCIONARIOS (PROG31),
+//* NESSA ORDEM. CADA PASSO SO RODA SE O ANTERIOR TERMINOU COM
+//* RETURN CODE 0000 - SE UM PASSO FALHAR, OS SEGUINTES SAO
+//* PULADOS PARA NAO PROCESSAR EM CIMA DE UM ROSTER/CADASTRO
+//* PARCIALMENTE ATUALIZADO.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PROG6
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NASCROST DD   DSN=PROD.BATCH.NASCROST,DISP=SHR
+//APOSREL  DD   DSN=PROD.BATCH.APOSREL,DISP=MOD
+//APOSCKPT DD   DSN=PROD.BATCH.APOSCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROG14,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FUNCROST DD   DSN=PROD.BATCH.FUNCROST,DISP=SHR
+//PESQTAL  DD   DSN=PROD.BATCH.PESQTAL,DISP=SHR
+//PESQCKPT DD   DSN=PROD.BATCH.PESQCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROG31,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CADROST  DD   DSN=PROD.BATCH.CADROST,DISP=SHR
+//CADCKPT  DD   DSN=PROD.BATCH.CADCKPT,DISP=SHR
+//FUNCMSTR DD   DSN=PROD.BATCH.FUNCMSTR,DISP=SHR
+//FOLHAEXT DD   DSN=PROD.BATCH.FOLHAEXT,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
