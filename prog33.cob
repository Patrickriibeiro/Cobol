@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG33.
+      *    MENU PRINCIPAL DA SUITE DE PROGRAMAS DE TREINAMENTO.
+      * 2026-08-08 primeira versao: escolhe um programa da suite e o
+      *            executa. como cada programa termina com STOP RUN,
+      *            o menu so roda um programa por execucao (o mesmo
+      *            jeito que sempre foram usados, um de cada vez).
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-OPCAO-ENTRADA PIC X(2).
+       01  WS-OPCAO PIC 99 VALUE 0.
+           88  OPCAO-VALIDA VALUES 0 THRU 10.
+       01  WS-TENTATIVAS PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM PEGA-OPCAO-VALIDADA.
+
+           EVALUATE WS-OPCAO
+               WHEN 1  CALL "PROG10"
+               WHEN 2  CALL "PROG14"
+               WHEN 3  CALL "PROG16"
+               WHEN 4  CALL "PROG21"
+               WHEN 5  CALL "PROG3"
+               WHEN 6  CALL "PROG31"
+               WHEN 7  CALL "PROG32"
+               WHEN 8  CALL "PROG6"
+               WHEN 9  CALL "TESTE"
+               WHEN 10 CALL "PROG34"
+               WHEN 0  DISPLAY "SAINDO DO MENU."
+           END-EVALUATE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      *    exibe a lista de programas e valida a opcao escolhida,
+      *    repetindo a pergunta enquanto for invalida. desiste apos
+      *    5 tentativas para nao travar em lote sem operador (entrada
+      *    esgotada / redirecionada).
+       PEGA-OPCAO-VALIDADA.
+           MOVE 0 TO WS-OPCAO.
+           MOVE 0 TO WS-TENTATIVAS.
+           PERFORM UNTIL OPCAO-VALIDA OR WS-TENTATIVAS = 5
+               DISPLAY "===== SUITE DE PROGRAMAS ====="
+               DISPLAY "1 - PROG10 (MENSAGENS)"
+               DISPLAY "2 - PROG14 (PESQUISA)"
+               DISPLAY "3 - PROG16 (VALIDACAO DE INTERVALO)"
+               DISPLAY "4 - PROG21 (TABUADA)"
+               DISPLAY "5 - PROG3  (SOMA)"
+               DISPLAY "6 - PROG31 (CADASTRO DE FUNCIONARIO)"
+               DISPLAY "7 - PROG32 (RELATORIO DE ESCOLARIEDADE)"
+               DISPLAY "8 - PROG6  (IDADE)"
+               DISPLAY "9 - TESTE  (CALCULADORA)"
+               DISPLAY "10 - PROG34 (RECONCILIACAO DE FIM DE DIA)"
+               DISPLAY "0 - SAIR"
+               ACCEPT WS-OPCAO-ENTRADA
+               ADD 1 TO WS-TENTATIVAS
+               IF FUNCTION TRIM(WS-OPCAO-ENTRADA) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-OPCAO-ENTRADA) TO WS-OPCAO
+               END-IF
+               IF NOT OPCAO-VALIDA
+                   DISPLAY "OPCAO INVALIDA"
+               END-IF
+           END-PERFORM.
+           IF NOT OPCAO-VALIDA
+               DISPLAY "TENTATIVAS ESGOTADAS, SAINDO DO MENU"
+               MOVE 0 TO WS-OPCAO
+           END-IF.
