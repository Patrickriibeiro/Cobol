@@ -0,0 +1,11 @@
+      *    grava uma linha na trilha comum de entradas invalidas a
+      *    partir dos campos compartilhados (CAMPOSCOM.cpy):
+      *    WS-EXCCOM-PROGRAMA, WS-EXCCOM-CAMPO e WS-EXCCOM-VALOR devem
+      *    estar preenchidos pelo programa chamador antes do PERFORM.
+       GRAVA-EXCECAO-COMUM.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE SPACES TO EXCECOES-COMUM-LINHA.
+           STRING WS-DATA-HORA-ATUAL(1:14) " " WS-EXCCOM-PROGRAMA " "
+                  WS-EXCCOM-CAMPO " " WS-EXCCOM-VALOR
+               DELIMITED BY SIZE INTO EXCECOES-COMUM-LINHA.
+           WRITE EXCECOES-COMUM-LINHA.
