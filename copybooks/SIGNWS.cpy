@@ -0,0 +1,13 @@
+      *    campos de trabalho para a validacao de operador (ver
+      *    SIGNSEL.cpy/SIGNFD.cpy/SIGNPROC.cpy).
+       01  WS-OPER-STATUS          PIC XX.
+       01  WS-OPERADOR-ID-DIGITADO PIC X(8).
+       01  WS-OPERADOR-SENHA-DIGIT PIC X(8).
+       01  WS-OPERADOR-TENTATIVAS  PIC 9 VALUE 0.
+       01  WS-OPERADOR-OK          PIC X VALUE "N".
+           88  OPERADOR-AUTENTICADO VALUE "S".
+       01  WS-QTD-OPERADORES       PIC 9(3) VALUE 0.
+       01  WS-TABELA-OPERADORES.
+           05  TAB-OPERADOR OCCURS 20 TIMES INDEXED BY OPER-IDX.
+               10  TAB-OPER-ID    PIC X(8).
+               10  TAB-OPER-SENHA PIC X(8).
