@@ -0,0 +1,11 @@
+      *    grava uma linha no trilho de auditoria comum a partir dos
+      *    campos compartilhados (CAMPOSCOM.cpy): WS-NOME-COMUM,
+      *    WS-OPERADOR-COMUM e WS-DESCRICAO-AUDITORIA devem estar
+      *    preenchidos pelo programa chamador antes do PERFORM.
+       GRAVA-AUDITORIA-COMUM.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE SPACES TO AUDITORIA-COMUM-LINHA.
+           STRING WS-DATA-HORA-ATUAL(1:14) " " WS-NOME-COMUM " "
+                  WS-OPERADOR-COMUM " " WS-DESCRICAO-AUDITORIA
+               DELIMITED BY SIZE INTO AUDITORIA-COMUM-LINHA.
+           WRITE AUDITORIA-COMUM-LINHA.
