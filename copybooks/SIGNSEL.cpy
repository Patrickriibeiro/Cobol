@@ -0,0 +1,6 @@
+      *    arquivo de controle de operadores (ver SIGNFD.cpy/
+      *    SIGNPROC.cpy), usado para autenticar quem esta rodando um
+      *    programa de manutencao antes de deixar a transacao seguir.
+           SELECT OPERADORES-FILE ASSIGN TO "OPERCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPER-STATUS.
