@@ -0,0 +1,2 @@
+       FD  EXCECOES-COMUM-FILE.
+       01  EXCECOES-COMUM-LINHA PIC X(90).
