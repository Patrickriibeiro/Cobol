@@ -0,0 +1,17 @@
+      *    campos comuns reaproveitados entre os programas da suite:
+      *    carimbo de data/hora, nome/origem de quem fez a operacao,
+      *    o operador/tipo de operacao e uma descricao curta para
+      *    trilhas de auditoria.
+       01  WS-DATA-HORA-ATUAL      PIC X(21).
+       01  WS-NOME-COMUM           PIC X(20).
+       01  WS-OPERADOR-COMUM       PIC X(15).
+       01  WS-DESCRICAO-AUDITORIA  PIC X(40).
+       01  WS-AUDCOMUM-STATUS      PIC XX.
+      *    campos para a trilha comum de entradas invalidas (ver
+      *    EXCSEL.cpy/EXCFD.cpy/EXCPROC.cpy): o programa chamador
+      *    preenche o nome do campo e o valor rejeitado antes do
+      *    PERFORM GRAVA-EXCECAO-COMUM.
+       01  WS-EXCCOM-PROGRAMA      PIC X(10).
+       01  WS-EXCCOM-CAMPO         PIC X(15).
+       01  WS-EXCCOM-VALOR         PIC X(20).
+       01  WS-EXCCOM-STATUS        PIC XX.
