@@ -0,0 +1,56 @@
+      *    carrega o arquivo de controle de operadores numa tabela em
+      *    memoria e pede OPERADOR-ID/senha, repetindo ate acertar ou
+      *    esgotar as tentativas (mesmo limite de 5 tentativas usado
+      *    nos demais re-prompts da suite). se o arquivo de controle
+      *    ainda nao existir, nenhum operador e reconhecido e o
+      *    programa chamador deve tratar isso como falha de logon.
+       VALIDA-OPERADOR.
+           PERFORM CARREGA-OPERADORES.
+           MOVE "N" TO WS-OPERADOR-OK.
+           MOVE 0 TO WS-OPERADOR-TENTATIVAS.
+           PERFORM UNTIL OPERADOR-AUTENTICADO
+                   OR WS-OPERADOR-TENTATIVAS = 5
+               DISPLAY "OPERADOR-ID: "
+               ACCEPT WS-OPERADOR-ID-DIGITADO
+               DISPLAY "SENHA: "
+               ACCEPT WS-OPERADOR-SENHA-DIGIT
+               ADD 1 TO WS-OPERADOR-TENTATIVAS
+               PERFORM CONFERE-OPERADOR
+               IF NOT OPERADOR-AUTENTICADO
+                   DISPLAY "OPERADOR OU SENHA INVALIDOS"
+                   MOVE "SIGNON" TO WS-EXCCOM-PROGRAMA
+                   MOVE "OPERADOR-ID" TO WS-EXCCOM-CAMPO
+                   MOVE WS-OPERADOR-ID-DIGITADO TO WS-EXCCOM-VALOR
+                   PERFORM GRAVA-EXCECAO-COMUM
+               END-IF
+           END-PERFORM.
+
+       CARREGA-OPERADORES.
+           MOVE 0 TO WS-QTD-OPERADORES.
+           OPEN INPUT OPERADORES-FILE.
+           IF WS-OPER-STATUS = "00"
+               PERFORM UNTIL WS-OPER-STATUS NOT = "00"
+                   READ OPERADORES-FILE
+                       AT END
+                           MOVE "10" TO WS-OPER-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-QTD-OPERADORES
+                           MOVE OPER-ID TO
+                               TAB-OPER-ID(WS-QTD-OPERADORES)
+                           MOVE OPER-SENHA TO
+                               TAB-OPER-SENHA(WS-QTD-OPERADORES)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE OPERADORES-FILE.
+
+       CONFERE-OPERADOR.
+           MOVE "N" TO WS-OPERADOR-OK.
+           PERFORM VARYING OPER-IDX FROM 1 BY 1
+                   UNTIL OPER-IDX > WS-QTD-OPERADORES
+               IF TAB-OPER-ID(OPER-IDX) = WS-OPERADOR-ID-DIGITADO
+                       AND TAB-OPER-SENHA(OPER-IDX) =
+                           WS-OPERADOR-SENHA-DIGIT
+                   MOVE "S" TO WS-OPERADOR-OK
+               END-IF
+           END-PERFORM.
