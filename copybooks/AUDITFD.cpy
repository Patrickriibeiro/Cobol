@@ -0,0 +1,5 @@
+       FD  AUDITORIA-COMUM-FILE.
+      *    92 = 14 (data/hora) + 1 + 20 (nome) + 1 + 15 (operador) +
+      *    1 + 40 (descricao), para a linha montada em AUDITPROC.cpy
+      *    nao ser truncada pelo STRING.
+       01  AUDITORIA-COMUM-LINHA PIC X(92).
