@@ -0,0 +1,4 @@
+       FD  OPERADORES-FILE.
+       01  OPERADOR-CTRL-REC.
+           05  OPER-ID     PIC X(8).
+           05  OPER-SENHA  PIC X(8).
