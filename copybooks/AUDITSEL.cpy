@@ -0,0 +1,5 @@
+      *    trilho de auditoria comum, compartilhado por todos os
+      *    programas da suite (ver AUDITFD.cpy/AUDITPROC.cpy).
+           SELECT AUDITORIA-COMUM-FILE ASSIGN TO "AUDCOMUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDCOMUM-STATUS.
