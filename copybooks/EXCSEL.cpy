@@ -0,0 +1,7 @@
+      *    trilha comum de entradas invalidas, compartilhada por todos
+      *    os programas da suite (ver EXCFD.cpy/EXCPROC.cpy). reune
+      *    num unico arquivo o que ate aqui cada programa so gravava,
+      *    no melhor caso, no seu proprio arquivo de excecoes.
+           SELECT EXCECOES-COMUM-FILE ASSIGN TO "EXCCOM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCCOM-STATUS.
