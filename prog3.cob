@@ -2,25 +2,169 @@
        PROGRAM-ID. PROG3.
       *    programa que demonstra o uso de variavel
       *    programa para somar 2 números e exibir o resultado.
+      * 2026-08-08 numeros agora aceitam sinal (tickets de ajuste),
+      *            loop de acumulo com sentinela, modo lote lendo
+      *            um arquivo de pares e log de auditoria por soma.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    lote noturno de tickets de soma: dois numeros por linha,
+      *    separados por espaco. se o arquivo nao existir, o
+      *    programa cai no modo interativo de sempre.
+           SELECT LOTE-SOMA-FILE ASSIGN TO "SOMALOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+
+           SELECT RESULTADO-LOTE-FILE ASSIGN TO "SOMARES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITORIA-SOMA-FILE ASSIGN TO "SOMAAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOMAAUD-STATUS.
+
+           COPY "AUDITSEL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-SOMA-FILE.
+       01  LOTE-SOMA-REC PIC X(20).
+
+       FD  RESULTADO-LOTE-FILE.
+       01  RESULTADO-LOTE-LINHA PIC X(40).
+
+       FD  AUDITORIA-SOMA-FILE.
+       01  AUDITORIA-SOMA-LINHA PIC X(60).
+
+       COPY "AUDITFD.cpy".
+
        WORKING-STORAGE SECTION.
 
-       01  PRIMEIRO-NUMERO PIC 9(2).
-       01  SEGUNDO-NUMERO PICTURE 99.
-       01  RESULTADO      PICTURE IS 999.
+       01  PRIMEIRO-NUMERO PIC S9(4) SIGN LEADING SEPARATE.
+       01  SEGUNDO-NUMERO PIC S9(3) SIGN LEADING SEPARATE.
+       01  RESULTADO      PIC S9(4) SIGN LEADING SEPARATE.
       *    RESULTADO      PICTURE IS 9(3).
+
+       01  WS-PRIMEIRO-ALPHA PIC X(10).
+       01  WS-SEGUNDO-ALPHA  PIC X(10).
+
+       01  WS-CONTINUAR PIC X VALUE "S".
+           88  CONTINUAR-SOMANDO VALUE "S".
+
+       01  WS-GRANDE-TOTAL PIC S9(6) SIGN LEADING SEPARATE VALUE 0.
+       01  WS-ITERACOES PIC 9(4) VALUE 0.
+
+       01  WS-LOTE-STATUS PIC XX.
+       01  WS-SOMAAUD-STATUS PIC XX.
+
+       COPY "CAMPOSCOM.cpy".
+
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
-           DISPLAY "INFORME O PRIMEIRO NUMERO".
-           ACCEPT PRIMEIRO-NUMERO.
+           OPEN EXTEND AUDITORIA-SOMA-FILE.
+           IF WS-SOMAAUD-STATUS NOT = "00"
+               CLOSE AUDITORIA-SOMA-FILE
+               OPEN OUTPUT AUDITORIA-SOMA-FILE
+           END-IF.
+           OPEN EXTEND AUDITORIA-COMUM-FILE.
+           IF WS-AUDCOMUM-STATUS NOT = "00"
+               CLOSE AUDITORIA-COMUM-FILE
+               OPEN OUTPUT AUDITORIA-COMUM-FILE
+           END-IF.
 
-           DISPLAY "INFORME O SEGUNDO NUMERO".
-           ACCEPT SEGUNDO-NUMERO.
+           PERFORM PROCESSA-LOTE.
 
-           COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO;
+           IF WS-LOTE-STATUS NOT = "00"
+               PERFORM ACUMULA-INTERATIVO
+           END-IF.
+
+           CLOSE AUDITORIA-SOMA-FILE.
+           CLOSE AUDITORIA-COMUM-FILE.
 
-           DISPLAY "O RESULTADO DO SEGUNDO DA SOMA E : " RESULTADO.
            PROGRAM-DONE.
            STOP RUN.
+
+      *    soma repetidamente ate o operador digitar 9999 como
+      *    primeiro numero, somando tudo num grande total.
+      *    limitado a 500 tickets por sessao: se a entrada acabar
+      *    (terminal fechado / arquivo redirecionado sem sentinela)
+       ACUMULA-INTERATIVO.
+           MOVE "S" TO WS-CONTINUAR.
+           MOVE 0 TO WS-ITERACOES.
+           PERFORM UNTIL NOT CONTINUAR-SOMANDO OR WS-ITERACOES > 500
+               ADD 1 TO WS-ITERACOES
+               DISPLAY "INFORME O PRIMEIRO NUMERO (9999 PARA SAIR)"
+               ACCEPT PRIMEIRO-NUMERO
+
+               IF PRIMEIRO-NUMERO = 9999
+                   MOVE "N" TO WS-CONTINUAR
+               ELSE
+                   DISPLAY "INFORME O SEGUNDO NUMERO"
+                   ACCEPT SEGUNDO-NUMERO
+
+                   COMPUTE RESULTADO =
+                       PRIMEIRO-NUMERO + SEGUNDO-NUMERO
+
+                   DISPLAY "O RESULTADO DO SEGUNDO DA SOMA E : "
+                       RESULTADO
+
+                   ADD RESULTADO TO WS-GRANDE-TOTAL
+                   PERFORM GRAVA-AUDITORIA
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "GRANDE TOTAL DA SESSAO: " WS-GRANDE-TOTAL.
+
+      *    le SOMALOTE.DAT (PRIMEIRO SEGUNDO por linha), grava o
+      *    resultado de cada par em SOMARES.DAT e no log de
+      *    auditoria, sem passar pelo terminal.
+       PROCESSA-LOTE.
+           OPEN INPUT LOTE-SOMA-FILE.
+           IF WS-LOTE-STATUS = "00"
+               OPEN OUTPUT RESULTADO-LOTE-FILE
+               PERFORM UNTIL WS-LOTE-STATUS NOT = "00"
+                   READ LOTE-SOMA-FILE
+                       AT END
+                           MOVE "10" TO WS-LOTE-STATUS
+                       NOT AT END
+                           PERFORM PROCESSA-LINHA-LOTE
+                   END-READ
+               END-PERFORM
+               CLOSE RESULTADO-LOTE-FILE
+           END-IF.
+           CLOSE LOTE-SOMA-FILE.
+
+       PROCESSA-LINHA-LOTE.
+           UNSTRING LOTE-SOMA-REC DELIMITED BY SPACE
+               INTO WS-PRIMEIRO-ALPHA WS-SEGUNDO-ALPHA.
+
+           COMPUTE PRIMEIRO-NUMERO = FUNCTION NUMVAL(WS-PRIMEIRO-ALPHA).
+           COMPUTE SEGUNDO-NUMERO  = FUNCTION NUMVAL(WS-SEGUNDO-ALPHA).
+           COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
+
+           MOVE SPACES TO RESULTADO-LOTE-LINHA.
+           STRING PRIMEIRO-NUMERO " " SEGUNDO-NUMERO " " RESULTADO
+               DELIMITED BY SIZE INTO RESULTADO-LOTE-LINHA.
+           WRITE RESULTADO-LOTE-LINHA.
+
+           PERFORM GRAVA-AUDITORIA.
+
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE SPACES TO AUDITORIA-SOMA-LINHA.
+           STRING WS-DATA-HORA-ATUAL(1:14) " "
+                  PRIMEIRO-NUMERO " + " SEGUNDO-NUMERO
+                  " = " RESULTADO
+               DELIMITED BY SIZE INTO AUDITORIA-SOMA-LINHA.
+           WRITE AUDITORIA-SOMA-LINHA.
+
+           MOVE SPACES TO WS-NOME-COMUM.
+           MOVE "SOMA" TO WS-OPERADOR-COMUM.
+           MOVE SPACES TO WS-DESCRICAO-AUDITORIA.
+           STRING PRIMEIRO-NUMERO " + " SEGUNDO-NUMERO
+                  " = " RESULTADO
+               DELIMITED BY SIZE INTO WS-DESCRICAO-AUDITORIA.
+           PERFORM GRAVA-AUDITORIA-COMUM.
+
+       COPY "AUDITPROC.cpy".
