@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG34.
+      *    RECONCILIACAO DE TOTAIS DE CONTROLE DE FIM DE DIA.
+      * 2026-08-08 compara a contagem real de PROG10/PROG14/TESTE
+      *            contra os totais de controle esperados do dia.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ultimo ID-MENSAGEM emitido pelo PROG10 (ver prog11.cob) -
+      *    a contagem real de mensagens enviadas ate agora.
+           SELECT CONTADOR-MENSAGEM-FILE ASSIGN TO "MSGCTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSGCTR-STATUS.
+
+      *    apuracao persistente da pesquisa do PROG14 (ver prog14.cob).
+           SELECT APURACAO-PESQUISA-FILE ASSIGN TO "PESQTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APURACAO-STATUS.
+
+      *    historico de transacoes da calculadora TESTE (ver
+      *    teste.cob), uma linha por operacao realizada.
+           SELECT HISTORICO-TRANSACOES-FILE ASSIGN TO "HISTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+      *    totais de controle esperados para o dia, um registro por
+      *    programa (PROGRAMA-ID + QUANTIDADE-ESPERADA). preparado
+      *    pela operacao antes da reconciliacao; se nao existir,
+      *    nenhum programa tem total esperado e o relatorio so mostra
+      *    as contagens reais.
+           SELECT CONTROLE-ESPERADO-FILE ASSIGN TO "CTLESPER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLESPER-STATUS.
+
+           SELECT RECONCILIACAO-FILE ASSIGN TO "CTLREC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTADOR-MENSAGEM-FILE.
+       01  CONTADOR-MENSAGEM-REC PIC 9(4).
+
+       FD  APURACAO-PESQUISA-FILE.
+       01  APURACAO-REC.
+           05  APUR-CODIGO     PIC X(10).
+           05  APUR-QTD-SIM    PIC 9(5).
+           05  APUR-QTD-NAO    PIC 9(5).
+           05  APUR-QTD-TALVEZ PIC 9(5).
+
+       FD  HISTORICO-TRANSACOES-FILE.
+       01  HISTORICO-TRANSACOES-LINHA PIC X(90).
+
+       FD  CONTROLE-ESPERADO-FILE.
+       01  CONTROLE-ESPERADO-REC.
+           05  CTLESP-PROGRAMA  PIC X(10).
+           05  CTLESP-QUANTIDADE PIC 9(5).
+
+       FD  RECONCILIACAO-FILE.
+       01  RECONCILIACAO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MSGCTR-STATUS    PIC XX.
+       01  WS-APURACAO-STATUS  PIC XX.
+       01  WS-HISTORICO-STATUS PIC XX.
+       01  WS-CTLESPER-STATUS  PIC XX.
+
+      *    tabela com a contagem real e o total esperado de cada
+      *    programa que participa da reconciliacao do dia.
+       01  TABELA-RECONCILIACAO.
+           05  RECON-ITEM OCCURS 3 TIMES INDEXED BY RECON-IDX.
+               10  RECON-PROGRAMA   PIC X(10).
+               10  RECON-REAL       PIC 9(5) VALUE 0.
+               10  RECON-ESPERADO   PIC 9(5) VALUE 0.
+               10  RECON-TEM-CONTROLE PIC X VALUE "N".
+                   88  RECON-COM-CONTROLE VALUE "S".
+
+       01  WS-SITUACAO PIC X(12).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZACAO-TABELA-RECONCILIACAO.
+           PERFORM APURA-PROG10-REAL.
+           PERFORM APURA-PROG14-REAL.
+           PERFORM APURA-TESTE-REAL.
+           PERFORM CARREGA-CONTROLE-ESPERADO.
+
+           OPEN OUTPUT RECONCILIACAO-FILE.
+           PERFORM GERA-LINHA-RECONCILIACAO
+               VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > 3.
+           CLOSE RECONCILIACAO-FILE.
+
+           PROGRAM-DONE.
+               STOP RUN.
+
+       INICIALIZACAO-TABELA-RECONCILIACAO.
+           MOVE "PROG10"  TO RECON-PROGRAMA(1).
+           MOVE "PROG14"  TO RECON-PROGRAMA(2).
+           MOVE "TESTE"   TO RECON-PROGRAMA(3).
+
+      *    a contagem real do PROG10 e o ultimo ID-MENSAGEM gravado em
+      *    MSGCTR.DAT, que acompanha toda mensagem emitida sem reset
+      *    entre execucoes.
+       APURA-PROG10-REAL.
+           MOVE 0 TO RECON-REAL(1).
+           OPEN INPUT CONTADOR-MENSAGEM-FILE.
+           IF WS-MSGCTR-STATUS = "00"
+               READ CONTADOR-MENSAGEM-FILE
+                   NOT AT END
+                       MOVE CONTADOR-MENSAGEM-REC TO RECON-REAL(1)
+               END-READ
+           END-IF.
+           CLOSE CONTADOR-MENSAGEM-FILE.
+
+      *    a contagem real do PROG14 e a soma de SIM+NAO+TALVEZ de
+      *    toda pergunta apurada em PESQTAL.DAT.
+       APURA-PROG14-REAL.
+           MOVE 0 TO RECON-REAL(2).
+           OPEN INPUT APURACAO-PESQUISA-FILE.
+           IF WS-APURACAO-STATUS = "00"
+               PERFORM UNTIL WS-APURACAO-STATUS NOT = "00"
+                   READ APURACAO-PESQUISA-FILE
+                       AT END
+                           MOVE "10" TO WS-APURACAO-STATUS
+                       NOT AT END
+                           ADD APUR-QTD-SIM    TO RECON-REAL(2)
+                           ADD APUR-QTD-NAO    TO RECON-REAL(2)
+                           ADD APUR-QTD-TALVEZ TO RECON-REAL(2)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE APURACAO-PESQUISA-FILE.
+
+      *    a contagem real da TESTE e o numero de linhas gravadas em
+      *    HISTTRAN.DAT, uma por transacao da calculadora.
+       APURA-TESTE-REAL.
+           MOVE 0 TO RECON-REAL(3).
+           OPEN INPUT HISTORICO-TRANSACOES-FILE.
+           IF WS-HISTORICO-STATUS = "00"
+               PERFORM UNTIL WS-HISTORICO-STATUS NOT = "00"
+                   READ HISTORICO-TRANSACOES-FILE
+                       AT END
+                           MOVE "10" TO WS-HISTORICO-STATUS
+                       NOT AT END
+                           ADD 1 TO RECON-REAL(3)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE HISTORICO-TRANSACOES-FILE.
+
+       CARREGA-CONTROLE-ESPERADO.
+           OPEN INPUT CONTROLE-ESPERADO-FILE.
+           IF WS-CTLESPER-STATUS = "00"
+               PERFORM UNTIL WS-CTLESPER-STATUS NOT = "00"
+                   READ CONTROLE-ESPERADO-FILE
+                       AT END
+                           MOVE "10" TO WS-CTLESPER-STATUS
+                       NOT AT END
+                           PERFORM APLICA-CONTROLE-ESPERADO
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE CONTROLE-ESPERADO-FILE.
+
+       APLICA-CONTROLE-ESPERADO.
+           PERFORM VARYING RECON-IDX FROM 1 BY 1
+                   UNTIL RECON-IDX > 3
+               IF RECON-PROGRAMA(RECON-IDX) = CTLESP-PROGRAMA
+                   MOVE CTLESP-QUANTIDADE TO RECON-ESPERADO(RECON-IDX)
+                   MOVE "S" TO RECON-TEM-CONTROLE(RECON-IDX)
+               END-IF
+           END-PERFORM.
+
+       GERA-LINHA-RECONCILIACAO.
+           IF RECON-COM-CONTROLE(RECON-IDX)
+               IF RECON-REAL(RECON-IDX) = RECON-ESPERADO(RECON-IDX)
+                   MOVE "OK" TO WS-SITUACAO
+               ELSE
+                   MOVE "DIVERGENTE" TO WS-SITUACAO
+               END-IF
+           ELSE
+               MOVE "SEM CONTROLE" TO WS-SITUACAO
+           END-IF.
+
+           MOVE SPACES TO RECONCILIACAO-LINHA.
+           STRING RECON-PROGRAMA(RECON-IDX) " REAL: "
+                  RECON-REAL(RECON-IDX) " ESPERADO: "
+                  RECON-ESPERADO(RECON-IDX) " SITUACAO: "
+                  WS-SITUACAO
+               DELIMITED BY SIZE INTO RECONCILIACAO-LINHA.
+           WRITE RECONCILIACAO-LINHA.
+           DISPLAY RECONCILIACAO-LINHA.
