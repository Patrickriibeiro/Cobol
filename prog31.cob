@@ -1,53 +1,342 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG31.
       *    VARIAVEIS NIVEL 66 , NIVEL 77 , NIVEL 88.
+      * 2026-08-08 COD agora tem digito verificador, ENDERECO passou
+      *            a ter subcampos estruturados, escolaridade ganhou
+      *            POS-GRADUACAO/MESTRADO, e o FUNCIONARIO informado
+      *            e gravado no arquivo mestre indexado por COD, com
+      *            extrato de folha de pagamento a partir do nivel 66.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    arquivo mestre de funcionarios, indexado por codigo.
+           SELECT FUNCIONARIO-MASTER-FILE ASSIGN TO "FUNCMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FM-COD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      *    extrato de folha (fatia COD ATE IDADE do nivel 66) para
+      *    o time de folha de pagamento.
+           SELECT EXTRATO-FOLHA-FILE ASSIGN TO "FOLHAEXT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+
+      *    lote de cadastros para a janela noturna: um funcionario por
+      *    linha. se o arquivo existir a execucao e tratada como lote
+      *    (sem operador no terminal) e o cadastro interativo de
+      *    sempre nem chega a comecar.
+           SELECT CADASTRO-ROSTER-FILE ASSIGN TO "CADROST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CADROST-STATUS.
+
+      *    ponto de checkpoint do cadastro em lote: guarda quantos
+      *    registros do roster ja foram gravados, para um reinicio
+      *    depois de uma queda continuar dali em vez de repetir tudo.
+           SELECT CHECKPOINT-CADASTRO-FILE ASSIGN TO "CADCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           COPY "EXCSEL.cpy".
+           COPY "SIGNSEL.cpy".
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER-FILE.
+       01  FM-FUNCIONARIO-REC.
+           05  FM-COD.
+               10  FM-COD-NUMERO PIC 9(5).
+               10  FM-COD-DV     PIC 9.
+           05  FM-IDADE PIC 99.
+           05  FM-ESCOLARIEDADE PIC X.
+           05  FM-ENDERECO.
+               10  FM-END-RUA    PIC X(30).
+               10  FM-END-CIDADE PIC X(20).
+               10  FM-END-UF     PIC X(2).
+               10  FM-END-CEP    PIC 9(8).
+
+       FD  EXTRATO-FOLHA-FILE.
+       01  EXTRATO-FOLHA-LINHA PIC X(40).
+
+       FD  CADASTRO-ROSTER-FILE.
+       01  CADROST-REC.
+           05  CADROST-NOME           PIC X(10).
+           05  CADROST-ESCOLARIEDADE  PIC X.
+           05  CADROST-COD-NUMERO     PIC 9(5).
+           05  CADROST-IDADE          PIC 99.
+           05  CADROST-END-RUA        PIC X(30).
+           05  CADROST-END-CIDADE     PIC X(20).
+           05  CADROST-END-UF         PIC X(2).
+           05  CADROST-END-CEP        PIC 9(8).
 
-       77  NOME PIC X(10).
+       FD  CHECKPOINT-CADASTRO-FILE.
+       01  CADCKPT-REC.
+           05  CADCKPT-REGISTRO PIC 9(5).
+
+       COPY "EXCFD.cpy".
+       COPY "SIGNFD.cpy".
+
+       WORKING-STORAGE SECTION.
 
        01  PESSOA.
            05 PESSOA-ESCOLARIEDADE PIC X.
            88 ENSINO-FUNDAMENTAL VALUE "F".
-           88 ENSINO-MEDIO VALUE "H".
-           88 ENSINO-SUPERIOR VALUE "S".
+           88 ENSINO-MEDIO       VALUE "M".
+           88 ENSINO-SUPERIOR    VALUE "S".
+           88 POS-GRADUACAO      VALUE "P".
+           88 MESTRADO           VALUE "E".
 
        01  FUNCIONARIO.
-           05 COD PIC 99.
+           05 COD.
+               10 COD-NUMERO PIC 9(5).
+               10 COD-DV     PIC 9.
            05 FILLER PIC X(1) VALUE "*".
            05 IDADE PIC 99.
            05 FILLER PIC X(1) VALUE "*".
-           05 ENDERECO PIC X(20).
+           05 ENDERECO.
+               10 ENDERECO-RUA    PIC X(30).
+               10 ENDERECO-CIDADE PIC X(20).
+               10 ENDERECO-UF     PIC X(2).
+               10 ENDERECO-CEP    PIC 9(8).
 
        66  FUNCIONARIO-DETALHES RENAMES COD THRU IDADE.
 
+       01  WS-COD-TEMP  PIC 9(5).
+       01  WS-SOMA-DV   PIC 9(3).
+       01  WS-PESO-DV   PIC 9.
+       01  WS-DIGITO-DV PIC 9.
+       01  WS-RESTO-DV  PIC 9(2).
+
+       01  WS-MASTER-STATUS PIC XX.
+       01  WS-EXTRATO-STATUS PIC XX.
+
+       01  WS-CADROST-STATUS   PIC XX.
+       01  WS-CKPT-STATUS      PIC XX.
+       01  WS-CKPT-REGISTRO    PIC 9(5) VALUE 0.
+       01  WS-REGISTRO-ATUAL   PIC 9(5) VALUE 0.
+
+       01  WS-MODO-LOTE PIC X VALUE "N".
+           88  MODO-LOTE VALUE "S".
+
+       COPY "CAMPOSCOM.cpy".
+       COPY "SIGNWS.cpy".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
-           DISPLAY "===== VARIAVEIS NIVEL 77 E 88".
-           DISPLAY "QUAL SEU NOME ?".
-           ACCEPT NOME.
-           DISPLAY "QUAL E SUA ESCOLARIEDADE ? ".
-           DISPLAY "F=ENSINO-FUNDAMENTAL/M=MEDIO/S=SUPERIOR".
-           ACCEPT PESSOA-ESCOLARIEDADE.
-
-           IF PESSOA-ESCOLARIEDADE = "F"
-               DISPLAY NOME " VOCE AINDA ESTA NO INICIO DOS ESTUDOS".
-
-           IF PESSOA-ESCOLARIEDADE = "M"
-               DISPLAY NOME "VOCE ESTA NA UNIVERSIDADE".
-
-           IF PESSOA-ESCOLARIEDADE = "S"
-               DISPLAY NOME "VOCE ESTA NA UNIVERSIDADE".
-
-           DISPLAY "=== VARIAVEL NIVEL 66 =====".
-           DISPLAY "INFORME O CODIGO DO FUNCIONARIO"
-           ACCEPT COD.
-           DISPLAY "INFORME A IDADE DO FUNCIONARIO".
-           ACCEPT IDADE.
-           DISPLAY "INFORME O ENDERECO DO FUNCIONARIO".
-           ACCEPT FUNCIONARIO-DETALHES.
+           OPEN EXTEND EXCECOES-COMUM-FILE.
+           IF WS-EXCCOM-STATUS NOT = "00"
+               CLOSE EXCECOES-COMUM-FILE
+               OPEN OUTPUT EXCECOES-COMUM-FILE
+           END-IF.
+
+      *    com o roster presente esta e uma execucao em lote (caso da
+      *    janela noturna, sem operador no terminal): o sign-on e todo
+      *    o cadastro interativo sao dispensados.
+           PERFORM VERIFICA-MODO-LOTE.
+           IF MODO-LOTE
+               DISPLAY "EXECUCAO EM LOTE, CADASTRO ENCONTRADO"
+               PERFORM PROCESSA-LOTE-CADASTRO
+           ELSE
+               PERFORM VALIDA-OPERADOR
+               IF NOT OPERADOR-AUTENTICADO
+                   DISPLAY "TENTATIVAS ESGOTADAS, ACESSO NEGADO"
+                   CLOSE EXCECOES-COMUM-FILE
+                   GO TO PROGRAM-DONE
+               END-IF
+
+               DISPLAY "===== VARIAVEIS NIVEL 77 E 88"
+               DISPLAY "QUAL SEU NOME ?"
+               ACCEPT WS-NOME-COMUM
+               DISPLAY "QUAL E SUA ESCOLARIEDADE ? "
+               DISPLAY "F=FUNDAMENTAL/M=MEDIO/S=SUPERIOR/"
+               DISPLAY "P=POS-GRADUACAO/E=MESTRADO"
+               ACCEPT PESSOA-ESCOLARIEDADE
+
+               IF ENSINO-FUNDAMENTAL
+                   DISPLAY WS-NOME-COMUM
+                       " VOCE AINDA ESTA NO INICIO DOS ESTUDOS"
+               ELSE IF ENSINO-MEDIO
+                   DISPLAY WS-NOME-COMUM " VOCE ESTA NA UNIVERSIDADE"
+               ELSE IF ENSINO-SUPERIOR
+                   DISPLAY WS-NOME-COMUM " VOCE ESTA NA UNIVERSIDADE"
+               ELSE IF POS-GRADUACAO
+                   DISPLAY WS-NOME-COMUM " VOCE ESTA NA POS-GRADUACAO"
+               ELSE IF MESTRADO
+                   DISPLAY WS-NOME-COMUM " VOCE ESTA NO MESTRADO"
+               ELSE
+                   DISPLAY "CODIGO DE ESCOLARIEDADE INVALIDO"
+               END-IF
+
+               DISPLAY "=== VARIAVEL NIVEL 66 ====="
+               DISPLAY "INFORME O CODIGO DO FUNCIONARIO (5 DIGITOS)"
+               ACCEPT COD-NUMERO
+               PERFORM CALCULA-DIGITO-VERIFICADOR
+               DISPLAY "CODIGO COMPLETO (COM DIGITO): " COD
+
+               DISPLAY "INFORME A IDADE DO FUNCIONARIO"
+               ACCEPT IDADE
+
+               DISPLAY "INFORME O ENDERECO DO FUNCIONARIO"
+               DISPLAY "RUA/NUMERO:"
+               ACCEPT ENDERECO-RUA
+               DISPLAY "CIDADE:"
+               ACCEPT ENDERECO-CIDADE
+               DISPLAY "UF:"
+               ACCEPT ENDERECO-UF
+               DISPLAY "CEP:"
+               ACCEPT ENDERECO-CEP
+
+               PERFORM GRAVA-FUNCIONARIO
+               PERFORM GERA-EXTRATO-FOLHA
+           END-IF.
+
+           CLOSE EXCECOES-COMUM-FILE.
 
            PROGRAM-DONE.
-               STOP RUN.
\ No newline at end of file
+               STOP RUN.
+
+      *    so sabe se e lote olhando se o roster de cadastro existe:
+      *    com ele presente nao ha por que pedir sign-on nem perguntar
+      *    nada no terminal.
+       VERIFICA-MODO-LOTE.
+           MOVE "N" TO WS-MODO-LOTE.
+           OPEN INPUT CADASTRO-ROSTER-FILE.
+           IF WS-CADROST-STATUS = "00"
+               MOVE "S" TO WS-MODO-LOTE
+               CLOSE CADASTRO-ROSTER-FILE
+           END-IF.
+
+      *    varredura noturna de cadastro: le CADROST.DAT (um
+      *    funcionario por linha), grava cada um no arquivo mestre e
+      *    no extrato de folha, do mesmo jeito que o cadastro
+      *    interativo faria. um reinicio depois de uma queda retoma do
+      *    checkpoint em vez de regravar quem ja foi processado.
+       PROCESSA-LOTE-CADASTRO.
+           PERFORM CARREGA-CHECKPOINT-CADASTRO.
+           MOVE WS-CKPT-REGISTRO TO WS-REGISTRO-ATUAL.
+
+           OPEN INPUT CADASTRO-ROSTER-FILE.
+           IF WS-CADROST-STATUS = "00"
+               IF WS-CKPT-REGISTRO > 0
+                   PERFORM WS-CKPT-REGISTRO TIMES
+                       READ CADASTRO-ROSTER-FILE
+                           AT END
+                               MOVE "10" TO WS-CADROST-STATUS
+                       END-READ
+                   END-PERFORM
+               END-IF
+               PERFORM UNTIL WS-CADROST-STATUS NOT = "00"
+                   READ CADASTRO-ROSTER-FILE
+                       AT END
+                           MOVE "10" TO WS-CADROST-STATUS
+                       NOT AT END
+                           PERFORM APLICA-CADASTRO-LOTE
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                           MOVE WS-REGISTRO-ATUAL TO WS-CKPT-REGISTRO
+                           PERFORM GRAVA-CHECKPOINT-CADASTRO
+                   END-READ
+               END-PERFORM
+      *        cadastro concluido do inicio ao fim: zera o checkpoint
+      *        para a proxima execucao comecar do zero.
+               MOVE 0 TO WS-CKPT-REGISTRO
+               PERFORM GRAVA-CHECKPOINT-CADASTRO
+           END-IF.
+           CLOSE CADASTRO-ROSTER-FILE.
+
+       APLICA-CADASTRO-LOTE.
+           MOVE CADROST-NOME          TO WS-NOME-COMUM.
+           MOVE CADROST-ESCOLARIEDADE TO PESSOA-ESCOLARIEDADE.
+           MOVE CADROST-COD-NUMERO    TO COD-NUMERO.
+           PERFORM CALCULA-DIGITO-VERIFICADOR.
+           MOVE CADROST-IDADE         TO IDADE.
+           MOVE CADROST-END-RUA       TO ENDERECO-RUA.
+           MOVE CADROST-END-CIDADE    TO ENDERECO-CIDADE.
+           MOVE CADROST-END-UF        TO ENDERECO-UF.
+           MOVE CADROST-END-CEP       TO ENDERECO-CEP.
+           PERFORM GRAVA-FUNCIONARIO.
+           PERFORM GERA-EXTRATO-FOLHA.
+
+      *    le o checkpoint da execucao anterior (quantos registros do
+      *    roster ja foram gravados). se nao existir, comeca do zero.
+       CARREGA-CHECKPOINT-CADASTRO.
+           MOVE 0 TO WS-CKPT-REGISTRO.
+           OPEN INPUT CHECKPOINT-CADASTRO-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-CADASTRO-FILE
+                   NOT AT END
+                       MOVE CADCKPT-REGISTRO TO WS-CKPT-REGISTRO
+               END-READ
+               CLOSE CHECKPOINT-CADASTRO-FILE
+           END-IF.
+
+       GRAVA-CHECKPOINT-CADASTRO.
+           OPEN OUTPUT CHECKPOINT-CADASTRO-FILE.
+           MOVE WS-CKPT-REGISTRO TO CADCKPT-REGISTRO.
+           WRITE CADCKPT-REC.
+           CLOSE CHECKPOINT-CADASTRO-FILE.
+
+      *    digito verificador em modulo 11, mesmo estilo usado em
+      *    CPF/CNPJ, para pegar codigo digitado errado.
+       CALCULA-DIGITO-VERIFICADOR.
+           MOVE COD-NUMERO TO WS-COD-TEMP.
+           MOVE 0 TO WS-SOMA-DV.
+           MOVE 2 TO WS-PESO-DV.
+           PERFORM 5 TIMES
+               DIVIDE WS-COD-TEMP BY 10 GIVING WS-COD-TEMP
+                   REMAINDER WS-DIGITO-DV
+               COMPUTE WS-SOMA-DV = WS-SOMA-DV
+                   + (WS-DIGITO-DV * WS-PESO-DV)
+               ADD 1 TO WS-PESO-DV
+           END-PERFORM.
+           COMPUTE WS-RESTO-DV = FUNCTION MOD(WS-SOMA-DV, 11).
+           IF WS-RESTO-DV > 9
+               MOVE 0 TO COD-DV
+           ELSE
+               MOVE WS-RESTO-DV TO COD-DV
+           END-IF.
+
+      *    grava (ou atualiza, se o codigo ja existir) o funcionario
+      *    no arquivo mestre indexado.
+       GRAVA-FUNCIONARIO.
+           MOVE COD-NUMERO           TO FM-COD-NUMERO.
+           MOVE COD-DV               TO FM-COD-DV.
+           MOVE IDADE                TO FM-IDADE.
+           MOVE PESSOA-ESCOLARIEDADE TO FM-ESCOLARIEDADE.
+           MOVE ENDERECO-RUA         TO FM-END-RUA.
+           MOVE ENDERECO-CIDADE      TO FM-END-CIDADE.
+           MOVE ENDERECO-UF          TO FM-END-UF.
+           MOVE ENDERECO-CEP         TO FM-END-CEP.
+
+           OPEN I-O FUNCIONARIO-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT FUNCIONARIO-MASTER-FILE
+               CLOSE FUNCIONARIO-MASTER-FILE
+               OPEN I-O FUNCIONARIO-MASTER-FILE
+           END-IF.
+
+           WRITE FM-FUNCIONARIO-REC
+               INVALID KEY
+                   REWRITE FM-FUNCIONARIO-REC
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR FUNCIONARIO"
+           END-WRITE.
+
+           CLOSE FUNCIONARIO-MASTER-FILE.
+           DISPLAY "FUNCIONARIO " FM-COD " GRAVADO NO ARQUIVO MESTRE".
+
+      *    extrato COD-IDADE (nivel 66) num layout fixo, pronto para
+      *    a folha de pagamento importar sem reentrada manual.
+       GERA-EXTRATO-FOLHA.
+           OPEN EXTEND EXTRATO-FOLHA-FILE.
+           IF WS-EXTRATO-STATUS NOT = "00"
+               CLOSE EXTRATO-FOLHA-FILE
+               OPEN OUTPUT EXTRATO-FOLHA-FILE
+           END-IF.
+           MOVE SPACES TO EXTRATO-FOLHA-LINHA.
+           MOVE FUNCIONARIO-DETALHES TO EXTRATO-FOLHA-LINHA.
+           WRITE EXTRATO-FOLHA-LINHA.
+           CLOSE EXTRATO-FOLHA-FILE.
+
+           COPY "EXCPROC.cpy".
+           COPY "SIGNPROC.cpy".
