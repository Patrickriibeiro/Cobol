@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG32.
+      *    RELATORIO DE FUNCIONARIOS POR ESCOLARIEDADE.
+      * 2026-08-08 le o arquivo mestre de funcionarios (gravado pelo
+      *            PROG31) e agrupa por nivel de escolaridade.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-MASTER-FILE ASSIGN TO "FUNCMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FM-COD
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ESCOLARIEDADE-REPORT-FILE ASSIGN TO "ESCOLREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIO-MASTER-FILE.
+       01  FM-FUNCIONARIO-REC.
+           05  FM-COD.
+               10  FM-COD-NUMERO PIC 9(5).
+               10  FM-COD-DV     PIC 9.
+           05  FM-IDADE PIC 99.
+           05  FM-ESCOLARIEDADE PIC X.
+           05  FM-ENDERECO.
+               10  FM-END-RUA    PIC X(30).
+               10  FM-END-CIDADE PIC X(20).
+               10  FM-END-UF     PIC X(2).
+               10  FM-END-CEP    PIC 9(8).
+
+       FD  ESCOLARIEDADE-REPORT-FILE.
+       01  ESCOLARIEDADE-REPORT-LINHA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MASTER-STATUS PIC XX.
+
+       01  WS-DESCRICAO-ESCOLARIEDADE PIC X(20).
+
+       01  TABELA-ESCOLARIEDADE.
+           05  ESCOL-ITEM OCCURS 5 TIMES INDEXED BY ESCOL-IDX.
+               10  ESCOL-CODIGO PIC X.
+               10  ESCOL-DESCRICAO PIC X(20).
+               10  ESCOL-QTD PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZACAO-TABELA-ESCOLARIEDADE.
+           OPEN OUTPUT ESCOLARIEDADE-REPORT-FILE.
+           OPEN INPUT FUNCIONARIO-MASTER-FILE.
+
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-MASTER-STATUS NOT = "00"
+                   READ FUNCIONARIO-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-MASTER-STATUS
+                       NOT AT END
+                           PERFORM CLASSIFICA-FUNCIONARIO
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "ARQUIVO MESTRE DE FUNCIONARIOS NAO ENCONTRADO"
+           END-IF.
+
+           CLOSE FUNCIONARIO-MASTER-FILE.
+           PERFORM GRAVA-TOTAIS-ESCOLARIEDADE.
+           CLOSE ESCOLARIEDADE-REPORT-FILE.
+
+           PROGRAM-DONE.
+               STOP RUN.
+
+       INICIALIZACAO-TABELA-ESCOLARIEDADE.
+           MOVE "F" TO ESCOL-CODIGO(1).
+           MOVE "FUNDAMENTAL" TO ESCOL-DESCRICAO(1).
+           MOVE "M" TO ESCOL-CODIGO(2).
+           MOVE "MEDIO" TO ESCOL-DESCRICAO(2).
+           MOVE "S" TO ESCOL-CODIGO(3).
+           MOVE "SUPERIOR" TO ESCOL-DESCRICAO(3).
+           MOVE "P" TO ESCOL-CODIGO(4).
+           MOVE "POS-GRADUACAO" TO ESCOL-DESCRICAO(4).
+           MOVE "E" TO ESCOL-CODIGO(5).
+           MOVE "MESTRADO" TO ESCOL-DESCRICAO(5).
+
+       CLASSIFICA-FUNCIONARIO.
+           PERFORM VARYING ESCOL-IDX FROM 1 BY 1
+                   UNTIL ESCOL-IDX > 5
+               IF ESCOL-CODIGO(ESCOL-IDX) = FM-ESCOLARIEDADE
+                   ADD 1 TO ESCOL-QTD(ESCOL-IDX)
+               END-IF
+           END-PERFORM.
+
+       GRAVA-TOTAIS-ESCOLARIEDADE.
+           PERFORM VARYING ESCOL-IDX FROM 1 BY 1
+                   UNTIL ESCOL-IDX > 5
+               MOVE SPACES TO ESCOLARIEDADE-REPORT-LINHA
+               STRING ESCOL-DESCRICAO(ESCOL-IDX) ": "
+                      ESCOL-QTD(ESCOL-IDX) " FUNCIONARIO(S)"
+                   DELIMITED BY SIZE INTO ESCOLARIEDADE-REPORT-LINHA
+               WRITE ESCOLARIEDADE-REPORT-LINHA
+               DISPLAY ESCOLARIEDADE-REPORT-LINHA
+           END-PERFORM.
