@@ -1,30 +1,211 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG16.
       *    PROGRAMA IF-ELSE.
+      * 2026-08-08 VALOR2 agora e o limite superior do intervalo,
+      *            validacao numerica com nova pergunta, modo lote
+      *            e relatorio de excecoes com codigo de motivo.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    lote de numeros candidatos para a checagem noturna de
+      *    qualidade. se o arquivo nao existir, so a checagem
+      *    interativa de VALOR1 e feita.
+           SELECT LOTE-VALORES-FILE ASSIGN TO "VALLOTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+
+           SELECT RESULTADO-LOTE-FILE ASSIGN TO "VALRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADO-STATUS.
+
+           SELECT EXCECOES-FILE ASSIGN TO "VALEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+
+           COPY "EXCSEL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-VALORES-FILE.
+       01  LOTE-VALOR-REC PIC X(3).
+
+       FD  RESULTADO-LOTE-FILE.
+       01  RESULTADO-LOTE-REC.
+           05  RESLOTE-VALOR    PIC X(3).
+           05  RESLOTE-SITUACAO PIC X(10).
+
+       FD  EXCECOES-FILE.
+       01  EXCECAO-REC.
+           05  EXC-VALOR-ENTRADO PIC X(3).
+           05  EXC-CODIGO-MOTIVO PIC X.
+           05  EXC-DESCRICAO     PIC X(30).
+
+       COPY "EXCFD.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  VALOR1 PIC 9(3).
        01  VALOR2 PIC 9(3).
 
+       01  WS-VALOR1-ENTRADA PIC X(3).
+       01  WS-VALOR1-VALIDO  PIC X VALUE "N".
+           88  VALOR1-OK VALUE "S".
+       01  WS-TENTATIVAS PIC 9 VALUE 0.
+
+       01  WS-LOTE-STATUS       PIC XX.
+       01  WS-RESULTADO-STATUS  PIC XX.
+       01  WS-EXCECOES-STATUS   PIC XX.
+
+       01  WS-QTD-NO-INTERVALO PIC 9(5) VALUE 0.
+       01  WS-QTD-PROCESSADOS  PIC 9(5) VALUE 0.
+
+       COPY "CAMPOSCOM.cpy".
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           OPEN EXTEND EXCECOES-FILE.
+           IF WS-EXCECOES-STATUS NOT = "00"
+               CLOSE EXCECOES-FILE
+               OPEN OUTPUT EXCECOES-FILE
+           END-IF.
+           OPEN EXTEND EXCECOES-COMUM-FILE.
+           IF WS-EXCCOM-STATUS NOT = "00"
+               CLOSE EXCECOES-COMUM-FILE
+               OPEN OUTPUT EXCECOES-COMUM-FILE
+           END-IF.
+
            DISPLAY "---Uso do And----".
+           DISPLAY "INFORME O LIMITE SUPERIOR DO INTERVALO (VALOR2)".
+           ACCEPT VALOR2.
+
            DISPLAY "INFORME UM NUMERO MAIOR QUE 10 e".
-           DISPLAY "MENOR QUE 100 (11-99)".
+           DISPLAY "MENOR QUE " VALOR2.
 
-           ACCEPT VALOR1.
+           PERFORM PEGA-VALOR1-VALIDADO.
 
-           IF VALOR1 > 10 AND VALOR1 < 100
+           IF VALOR1 > 10 AND VALOR1 < VALOR2
                DISPLAY "O NUMERO ESTA NO INTERVALO"
+           ELSE
+               DISPLAY "O NUMERO EH INVALIDO"
+               PERFORM REGISTRA-EXCECAO-INTERVALO
+           END-IF.
 
+           PERFORM PROCESSA-LOTE.
 
+           CLOSE EXCECOES-FILE.
+           CLOSE EXCECOES-COMUM-FILE.
 
+           PROGRAM-DONE.
+               STOP RUN.
 
+      *    aceita VALOR1 como texto para poder testar IS NUMERIC
+      *    antes de mover para o campo numerico, repetindo a
+      *    pergunta enquanto o valor digitado nao for numerico.
+      *    desiste apos 5 tentativas para nao travar em lote sem
+      *    operador (entrada esgotada / redirecionada de arquivo).
+       PEGA-VALOR1-VALIDADO.
+           MOVE "N" TO WS-VALOR1-VALIDO.
+           MOVE 0 TO WS-TENTATIVAS.
+           PERFORM UNTIL VALOR1-OK OR WS-TENTATIVAS = 5
+               ACCEPT WS-VALOR1-ENTRADA
+               ADD 1 TO WS-TENTATIVAS
+               IF FUNCTION TRIM(WS-VALOR1-ENTRADA) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-VALOR1-ENTRADA) TO VALOR1
+                   MOVE "S" TO WS-VALOR1-VALIDO
+               ELSE
+                   DISPLAY "VALOR INVALIDO, DIGITE APENAS NUMEROS"
+                   MOVE WS-VALOR1-ENTRADA TO EXC-VALOR-ENTRADO
+                   MOVE "I" TO EXC-CODIGO-MOTIVO
+                   MOVE "NAO NUMERICO" TO EXC-DESCRICAO
+                   WRITE EXCECAO-REC
+                   MOVE "PROG16" TO WS-EXCCOM-PROGRAMA
+                   MOVE "VALOR1" TO WS-EXCCOM-CAMPO
+                   MOVE WS-VALOR1-ENTRADA TO WS-EXCCOM-VALOR
+                   PERFORM GRAVA-EXCECAO-COMUM
+               END-IF
+           END-PERFORM.
+           IF NOT VALOR1-OK
+               DISPLAY "TENTATIVAS ESGOTADAS, ASSUMINDO ZERO"
+               MOVE 0 TO VALOR1
+           END-IF.
+
+       REGISTRA-EXCECAO-INTERVALO.
+           MOVE WS-VALOR1-ENTRADA TO EXC-VALOR-ENTRADO.
+           IF VALOR1 <= 10
+               MOVE "B" TO EXC-CODIGO-MOTIVO
+               MOVE "NUMERO MUITO BAIXO" TO EXC-DESCRICAO
            ELSE
-               DISPLAY "O NUMERO EH INVALIDO".
+               MOVE "A" TO EXC-CODIGO-MOTIVO
+               MOVE "NUMERO MUITO ALTO" TO EXC-DESCRICAO
+           END-IF.
+           WRITE EXCECAO-REC.
+           MOVE "PROG16" TO WS-EXCCOM-PROGRAMA
+           MOVE "VALOR1" TO WS-EXCCOM-CAMPO
+           MOVE WS-VALOR1-ENTRADA TO WS-EXCCOM-VALOR
+           PERFORM GRAVA-EXCECAO-COMUM.
 
-           PROGRAM-DONE.
-               STOP RUN.
+      *    varredura noturna de qualidade: le VALLOTE.DAT, valida
+      *    cada numero contra o mesmo intervalo e grava o resultado
+      *    em VALRES.DAT, com as rejeicoes tambem indo para o
+      *    relatorio de excecoes.
+       PROCESSA-LOTE.
+           OPEN INPUT LOTE-VALORES-FILE.
+           IF WS-LOTE-STATUS = "00"
+               OPEN OUTPUT RESULTADO-LOTE-FILE
+               PERFORM UNTIL WS-LOTE-STATUS NOT = "00"
+                   READ LOTE-VALORES-FILE
+                       AT END
+                           MOVE "10" TO WS-LOTE-STATUS
+                       NOT AT END
+                           PERFORM AVALIA-VALOR-LOTE
+                   END-READ
+               END-PERFORM
+               CLOSE LOTE-VALORES-FILE
+               CLOSE RESULTADO-LOTE-FILE
+               DISPLAY "LOTE PROCESSADO: " WS-QTD-PROCESSADOS
+               DISPLAY "NO INTERVALO: " WS-QTD-NO-INTERVALO
+           ELSE
+               CLOSE LOTE-VALORES-FILE
+           END-IF.
+
+       AVALIA-VALOR-LOTE.
+           ADD 1 TO WS-QTD-PROCESSADOS.
+           MOVE LOTE-VALOR-REC TO RESLOTE-VALOR.
+
+           IF FUNCTION TRIM(LOTE-VALOR-REC) IS NOT NUMERIC
+               MOVE "REJEITADO" TO RESLOTE-SITUACAO
+               MOVE LOTE-VALOR-REC TO EXC-VALOR-ENTRADO
+               MOVE "I" TO EXC-CODIGO-MOTIVO
+               MOVE "NAO NUMERICO" TO EXC-DESCRICAO
+               WRITE EXCECAO-REC
+               MOVE "PROG16" TO WS-EXCCOM-PROGRAMA
+               MOVE "VALOR1" TO WS-EXCCOM-CAMPO
+               MOVE LOTE-VALOR-REC TO WS-EXCCOM-VALOR
+               PERFORM GRAVA-EXCECAO-COMUM
+           ELSE
+               MOVE FUNCTION TRIM(LOTE-VALOR-REC) TO VALOR1
+               IF VALOR1 > 10 AND VALOR1 < VALOR2
+                   MOVE "APROVADO" TO RESLOTE-SITUACAO
+                   ADD 1 TO WS-QTD-NO-INTERVALO
+               ELSE
+                   MOVE "REJEITADO" TO RESLOTE-SITUACAO
+                   MOVE LOTE-VALOR-REC TO EXC-VALOR-ENTRADO
+                   IF VALOR1 <= 10
+                       MOVE "B" TO EXC-CODIGO-MOTIVO
+                       MOVE "NUMERO MUITO BAIXO" TO EXC-DESCRICAO
+                   ELSE
+                       MOVE "A" TO EXC-CODIGO-MOTIVO
+                       MOVE "NUMERO MUITO ALTO" TO EXC-DESCRICAO
+                   END-IF
+                   WRITE EXCECAO-REC
+                   MOVE "PROG16" TO WS-EXCCOM-PROGRAMA
+                   MOVE "VALOR1" TO WS-EXCCOM-CAMPO
+                   MOVE LOTE-VALOR-REC TO WS-EXCCOM-VALOR
+                   PERFORM GRAVA-EXCECAO-COMUM
+               END-IF
+           END-IF.
+
+           WRITE RESULTADO-LOTE-REC.
+
+           COPY "EXCPROC.cpy".
