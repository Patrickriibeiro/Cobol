@@ -2,28 +2,268 @@
        PROGRAM-ID. PROG14.
       *    pergunta se usuário gosta de churraco
       *    resolve problema das letras em minústro.
+      * 2026-08-08 tabela de perguntas, pesquisa por lista de
+      *            funcionarios, apuracao persistente e resposta T.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    lista de funcionarios a pesquisar, um nome por linha. se
+      *    o arquivo nao existir, a pergunta e feita apenas a quem
+      *    esta no terminal (modo interativo de sempre).
+           SELECT ROSTER-FUNCIONARIOS-FILE ASSIGN TO "FUNCROST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+      *    apuracao persistente por pergunta (uma linha por codigo
+      *    de pergunta), atualizada a cada execucao.
+           SELECT APURACAO-PESQUISA-FILE ASSIGN TO "PESQTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APURACAO-STATUS.
+
+      *    ponto de checkpoint da pesquisa em lote: guarda ate onde a
+      *    execucao chegou (pergunta + registro do roster), para um
+      *    reinicio depois de uma queda continuar dali em vez de
+      *    repetir a pesquisa toda.
+           SELECT CHECKPOINT-PESQUISA-FILE ASSIGN TO "PESQCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           COPY "EXCSEL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FUNCIONARIOS-FILE.
+       01  ROSTER-NOME-REC PIC X(20).
+
+       FD  APURACAO-PESQUISA-FILE.
+       01  APURACAO-REC.
+           05  APUR-CODIGO PIC X(10).
+           05  APUR-QTD-SIM    PIC 9(5).
+           05  APUR-QTD-NAO    PIC 9(5).
+           05  APUR-QTD-TALVEZ PIC 9(5).
+
+       FD  CHECKPOINT-PESQUISA-FILE.
+       01  CKPT-REC.
+           05  CKPT-PERGUNTA  PIC 9.
+           05  CKPT-REGISTRO  PIC 9(5).
+
+       COPY "EXCFD.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  RESPOSTA PIC X.
 
+       COPY "CAMPOSCOM.cpy".
+
+       01  WS-ROSTER-STATUS    PIC XX.
+       01  WS-APURACAO-STATUS  PIC XX.
+       01  WS-CKPT-STATUS      PIC XX.
+
+       01  WS-CKPT-PERGUNTA    PIC 9 VALUE 0.
+       01  WS-CKPT-REGISTRO    PIC 9(5) VALUE 0.
+       01  WS-REGISTRO-ATUAL   PIC 9(5) VALUE 0.
+
+      *    tabela das perguntas do dia (pesquisa passa a ser
+      *    multi-pergunta em vez de fixa no churrasco).
+       01  TABELA-PERGUNTAS.
+           05  PERG-ITEM OCCURS 5 TIMES INDEXED BY PERG-IDX,
+                   PERG-IDX-GRAVACAO.
+               10  PERG-CODIGO       PIC X(10).
+               10  PERG-TEXTO        PIC X(60).
+               10  PERG-QTD-SIM      PIC 9(5) VALUE 0.
+               10  PERG-QTD-NAO      PIC 9(5) VALUE 0.
+               10  PERG-QTD-TALVEZ   PIC 9(5) VALUE 0.
+       01  QTD-PERGUNTAS PIC 9 VALUE 2.
+       01  WS-TENTATIVAS PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-           PERFORM PERGUNTA.
+           OPEN EXTEND EXCECOES-COMUM-FILE.
+           IF WS-EXCCOM-STATUS NOT = "00"
+               CLOSE EXCECOES-COMUM-FILE
+               OPEN OUTPUT EXCECOES-COMUM-FILE
+           END-IF.
 
-           PERFORM CONVERTE-PARA-MAIUSCULO.
+           PERFORM INICIALIZACAO-PERGUNTAS.
+           PERFORM CARREGA-APURACAO-ANTERIOR.
+           PERFORM CARREGA-CHECKPOINT.
 
-           PERFORM EXIBE-RESPOSTA.
+           PERFORM APLICAR-PESQUISA
+               VARYING PERG-IDX FROM 1 BY 1
+                   UNTIL PERG-IDX > QTD-PERGUNTAS.
+
+           PERFORM GRAVA-APURACAO.
+
+      *    pesquisa concluida do inicio ao fim: zera o checkpoint
+      *    para a proxima execucao comecar do zero.
+           MOVE 0 TO WS-CKPT-PERGUNTA.
+           MOVE 0 TO WS-CKPT-REGISTRO.
+           PERFORM GRAVA-CHECKPOINT.
+
+           CLOSE EXCECOES-COMUM-FILE.
 
        PROGRAM-DONE.
-           STOP-RUN.
+           STOP RUN.
+
+       INICIALIZACAO-PERGUNTAS.
+           MOVE "CHURRASCO" TO PERG-CODIGO(1).
+           MOVE "VOCE GOSTA DE CHURRASCO SIM, NAO OU TALVEZ? (S/N/T)"
+               TO PERG-TEXTO(1).
+           MOVE "FESTAJUNI" TO PERG-CODIGO(2).
+           MOVE "QUER A FESTA JUNINA NUMA SEXTA-FEIRA? (S/N/T)"
+               TO PERG-TEXTO(2).
+
+      *    reaplica os totais ja apurados em execucoes anteriores
+      *    antes de somar as respostas de hoje.
+       CARREGA-APURACAO-ANTERIOR.
+           OPEN INPUT APURACAO-PESQUISA-FILE.
+           IF WS-APURACAO-STATUS = "00"
+               PERFORM UNTIL WS-APURACAO-STATUS NOT = "00"
+                   READ APURACAO-PESQUISA-FILE
+                       AT END
+                           MOVE "10" TO WS-APURACAO-STATUS
+                       NOT AT END
+                           PERFORM VARYING PERG-IDX FROM 1 BY 1
+                                   UNTIL PERG-IDX > QTD-PERGUNTAS
+                               IF PERG-CODIGO(PERG-IDX) = APUR-CODIGO
+                                   MOVE APUR-QTD-SIM TO
+                                       PERG-QTD-SIM(PERG-IDX)
+                                   MOVE APUR-QTD-NAO TO
+                                       PERG-QTD-NAO(PERG-IDX)
+                                   MOVE APUR-QTD-TALVEZ TO
+                                       PERG-QTD-TALVEZ(PERG-IDX)
+                               END-IF
+                           END-PERFORM
+                   END-READ
+               END-PERFORM
+               CLOSE APURACAO-PESQUISA-FILE
+           END-IF.
+
+      *    pesquisa toda a lista de funcionarios (se houver) para a
+      *    pergunta corrente; sem lista, pergunta apenas uma vez ao
+      *    operador no terminal. perguntas ja concluidas numa execucao
+      *    anterior (segundo o checkpoint) sao puladas por completo.
+       APLICAR-PESQUISA.
+           IF PERG-IDX < WS-CKPT-PERGUNTA
+               DISPLAY "PULANDO " PERG-CODIGO(PERG-IDX)
+                   " (JA CONCLUIDA SEGUNDO O CHECKPOINT)"
+           ELSE
+               PERFORM APLICAR-PESQUISA-PERGUNTA
+           END-IF.
+
+       APLICAR-PESQUISA-PERGUNTA.
+           DISPLAY "===== PESQUISA: " PERG-CODIGO(PERG-IDX) " =====".
+           MOVE 0 TO WS-REGISTRO-ATUAL.
+
+           OPEN INPUT ROSTER-FUNCIONARIOS-FILE.
+           IF WS-ROSTER-STATUS = "00"
+               IF PERG-IDX = WS-CKPT-PERGUNTA
+                   MOVE WS-CKPT-REGISTRO TO WS-REGISTRO-ATUAL
+                   PERFORM PULA-REGISTROS-JA-PROCESSADOS
+               END-IF
+               PERFORM UNTIL WS-ROSTER-STATUS NOT = "00"
+                   READ ROSTER-FUNCIONARIOS-FILE
+                       AT END
+                           MOVE "10" TO WS-ROSTER-STATUS
+                       NOT AT END
+                           MOVE ROSTER-NOME-REC TO WS-NOME-COMUM
+                           PERFORM PERGUNTA-E-APURA
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                           MOVE PERG-IDX TO WS-CKPT-PERGUNTA
+                           MOVE WS-REGISTRO-ATUAL TO WS-CKPT-REGISTRO
+                           PERFORM GRAVA-CHECKPOINT
+                           PERFORM GRAVA-APURACAO
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FUNCIONARIOS-FILE
+           ELSE
+               MOVE SPACES TO WS-NOME-COMUM
+               PERFORM PERGUNTA-E-APURA
+           END-IF.
+
+      *    esta pergunta terminou por completo: o checkpoint avanca
+      *    para a proxima pergunta, registro zero.
+           COMPUTE WS-CKPT-PERGUNTA = PERG-IDX + 1.
+           MOVE 0 TO WS-CKPT-REGISTRO.
+           PERFORM GRAVA-CHECKPOINT.
+
+           DISPLAY "TOTAL " PERG-CODIGO(PERG-IDX)
+               " - SIM: " PERG-QTD-SIM(PERG-IDX)
+               " NAO: " PERG-QTD-NAO(PERG-IDX)
+               " TALVEZ: " PERG-QTD-TALVEZ(PERG-IDX).
+
+      *    avanca a leitura do roster ate o registro onde a execucao
+      *    anterior parou, sem repetir quem ja foi pesquisado.
+       PULA-REGISTROS-JA-PROCESSADOS.
+           PERFORM WS-CKPT-REGISTRO TIMES
+               READ ROSTER-FUNCIONARIOS-FILE
+                   AT END
+                       MOVE "10" TO WS-ROSTER-STATUS
+               END-READ
+           END-PERFORM.
+
+      *    le o checkpoint da execucao anterior (pergunta e registro
+      *    onde parou). se nao existir, comeca do zero.
+       CARREGA-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-PERGUNTA.
+           MOVE 0 TO WS-CKPT-REGISTRO.
+           OPEN INPUT CHECKPOINT-PESQUISA-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-PESQUISA-FILE
+                   NOT AT END
+                       MOVE CKPT-PERGUNTA  TO WS-CKPT-PERGUNTA
+                       MOVE CKPT-REGISTRO  TO WS-CKPT-REGISTRO
+               END-READ
+               CLOSE CHECKPOINT-PESQUISA-FILE
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-PESQUISA-FILE.
+           MOVE WS-CKPT-PERGUNTA TO CKPT-PERGUNTA.
+           MOVE WS-CKPT-REGISTRO TO CKPT-REGISTRO.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-PESQUISA-FILE.
+
+       PERGUNTA-E-APURA.
+           MOVE 0 TO WS-TENTATIVAS.
+           PERFORM PERGUNTA.
+           PERFORM CONVERTE-PARA-MAIUSCULO.
+           PERFORM UNTIL RESPOSTA = "S" OR RESPOSTA = "N"
+                   OR RESPOSTA = "T" OR WS-TENTATIVAS = 5
+               DISPLAY "RESPOSTA INVALIDA, DIGITE S, N OU T"
+               ADD 1 TO WS-TENTATIVAS
+               PERFORM PERGUNTA
+               PERFORM CONVERTE-PARA-MAIUSCULO
+           END-PERFORM.
+           IF RESPOSTA NOT = "S" AND RESPOSTA NOT = "N"
+                   AND RESPOSTA NOT = "T"
+               DISPLAY "TENTATIVAS ESGOTADAS, RESPOSTA IGNORADA"
+               MOVE "PROG14" TO WS-EXCCOM-PROGRAMA
+               MOVE "RESPOSTA" TO WS-EXCCOM-CAMPO
+               MOVE RESPOSTA TO WS-EXCCOM-VALOR
+               PERFORM GRAVA-EXCECAO-COMUM
+           ELSE
+               PERFORM EXIBE-RESPOSTA
+           END-IF.
+
+           EVALUATE RESPOSTA
+               WHEN "S"
+                   ADD 1 TO PERG-QTD-SIM(PERG-IDX)
+               WHEN "N"
+                   ADD 1 TO PERG-QTD-NAO(PERG-IDX)
+               WHEN "T"
+                   ADD 1 TO PERG-QTD-TALVEZ(PERG-IDX)
+           END-EVALUATE.
 
        PERGUNTA.
-           DISPLAY "VOCE GOSTA DE CHURRASCO SIM OU NAO? (S/N)"
+           IF WS-NOME-COMUM NOT = SPACES
+               DISPLAY WS-NOME-COMUM ": " PERG-TEXTO(PERG-IDX)
+           ELSE
+               DISPLAY PERG-TEXTO(PERG-IDX)
+           END-IF.
            ACCEPT RESPOSTA.
 
        EXIBE-RESPOSTA.
@@ -34,10 +274,36 @@
            IF RESPOSTA IS EQUAL "N"
                DISPLAY "QUE PENA ! TALVEZ VOCE SEJA VEGETARIANO.".
 
-       CONVERTE-PARA-MAISCULO.
+           IF RESPOSTA IS EQUAL "T"
+               DISPLAY "SEM PROBLEMA, DECIDA DEPOIS.".
+
+       CONVERTE-PARA-MAIUSCULO.
 
            IF RESPOSTA IS EQUAL "s"
                MOVE "S" TO RESPOSTA.
 
            IF RESPOSTA IS EQUAL "n"
                MOVE "N" TO RESPOSTA.
+
+           IF RESPOSTA IS EQUAL "t"
+               MOVE "T" TO RESPOSTA.
+
+      *    indice proprio (PERG-IDX-GRAVACAO), independente do
+      *    PERG-IDX da pergunta em andamento, porque esta gravacao e
+      *    chamada tambem no meio do laco do roster (junto com
+      *    GRAVA-CHECKPOINT) para nao perder a apuracao de quem ja
+      *    respondeu caso o lote seja interrompido antes do fim.
+       GRAVA-APURACAO.
+           OPEN OUTPUT APURACAO-PESQUISA-FILE.
+           PERFORM VARYING PERG-IDX-GRAVACAO FROM 1 BY 1
+                   UNTIL PERG-IDX-GRAVACAO > QTD-PERGUNTAS
+               MOVE PERG-CODIGO(PERG-IDX-GRAVACAO)  TO APUR-CODIGO
+               MOVE PERG-QTD-SIM(PERG-IDX-GRAVACAO)  TO APUR-QTD-SIM
+               MOVE PERG-QTD-NAO(PERG-IDX-GRAVACAO)  TO APUR-QTD-NAO
+               MOVE PERG-QTD-TALVEZ(PERG-IDX-GRAVACAO)
+                   TO APUR-QTD-TALVEZ
+               WRITE APURACAO-REC
+           END-PERFORM.
+           CLOSE APURACAO-PESQUISA-FILE.
+
+           COPY "EXCPROC.cpy".
