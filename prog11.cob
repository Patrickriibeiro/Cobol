@@ -2,23 +2,92 @@
        PROGRAM-ID. PROG10.
 
       * programa para exibir mensagens. agora usando paragrafo
+      * 2026-08-08 grava cada mensagem em MENSLOG.DAT para consulta
+      *            posterior (quem foi avisado, do que, e quando).
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MENSAGEM-LOG-FILE ASSIGN TO "MENSLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MENSLOG-STATUS.
+
+           SELECT CONTADOR-MENSAGEM-FILE ASSIGN TO "MSGCTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTADOR-STATUS.
+
+           SELECT FILA-MENSAGENS-FILE ASSIGN TO "MSGFILA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILA-STATUS.
+
+           COPY "AUDITSEL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MENSAGEM-LOG-FILE.
+       01  MENSAGEM-LOG-REC.
+           05  MLOG-ID             PIC 9(4).
+           05  MLOG-DESTINATARIO   PIC X(20).
+           05  MLOG-PRIORIDADE     PIC X.
+           05  MLOG-DATA-ENVIO     PIC 9(8).
+           05  MLOG-HORA-ENVIO     PIC 9(6).
+           05  MLOG-TEXTO          PIC X(80).
+
+       FD  CONTADOR-MENSAGEM-FILE.
+       01  CONTADOR-MENSAGEM-REC   PIC 9(4).
+
+      *    fila de mensagens pendentes para o disparo em lote:
+      *    DESTINATARIO(20) PRIORIDADE(1) TEXTO(80).
+       FD  FILA-MENSAGENS-FILE.
+       01  FILA-MENSAGEM-REC.
+           05  FILA-DESTINATARIO   PIC X(20).
+           05  FILA-PRIORIDADE     PIC X.
+           05  FILA-TEXTO          PIC X(80).
+
+       COPY "AUDITFD.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  MINHA-MENSAGEM PIC X(80).
-       01  ID-MENSAGEM PIC 9(2).
+       01  ID-MENSAGEM PIC 9(4).
+
+       01  WS-DESTINATARIO PIC X(20).
+
+       01  WS-PRIORIDADE PIC X VALUE "R".
+           88  MSG-URGENTE VALUE "U".
+           88  MSG-ROTINA  VALUE "R".
+
+       01  WS-MENSLOG-STATUS   PIC XX.
+       01  WS-CONTADOR-STATUS  PIC XX.
+       01  WS-FILA-STATUS      PIC XX.
+
+       COPY "CAMPOSCOM.cpy".
+
+       01  WS-DATA-ENVIO       PIC 9(8).
+       01  WS-HORA-ENVIO       PIC 9(6).
+
+      *    tabela das mensagens enviadas nesta execucao, usada para
+      *    montar o relatorio de entrega em ordem de prioridade.
+       01  TABELA-MENSAGENS.
+           05  TAB-MSG OCCURS 100 TIMES INDEXED BY TAB-IDX.
+               10  TAB-MSG-ID          PIC 9(4).
+               10  TAB-MSG-DESTINO     PIC X(20).
+               10  TAB-MSG-PRIORIDADE  PIC X.
+               10  TAB-MSG-TEXTO       PIC X(80).
+       01  TABELA-MENSAGENS-QTD PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-           MOVE 0 TO ID-MENSAGEM.
-      *    PRIMEIRA ID-MENSAGEM
+           PERFORM INICIALIZACAO.
+
+      *    PRIMEIRA MENSAGEM
 
            MOVE " Maria marque uma reuniao com nossos fornecedores"
             TO MINHA-MENSAGEM.
+           MOVE "MARIA" TO WS-DESTINATARIO.
+           SET MSG-ROTINA TO TRUE.
 
            PERFORM ADICIONAR-ID-E-EXIBE.
 
@@ -27,14 +96,126 @@
 
            MOVE " PAULO AGORA VC E RESPONSAVEL PELO SETOR DE VENDAS"
            TO MINHA-MENSAGEM.
+           MOVE "PAULO" TO WS-DESTINATARIO.
+           SET MSG-URGENTE TO TRUE.
 
            PERFORM ADICIONAR-ID-E-EXIBE.
 
+           PERFORM PROCESSA-FILA-MENSAGENS.
+
+           PERFORM GERA-RELATORIO-ENTREGA.
+
+           PERFORM FINALIZACAO.
+
        PROGRAM-DONE.
            STOP RUN.
 
+       INICIALIZACAO.
+      *    le o ultimo ID-MENSAGEM emitido para manter a numeracao
+      *    sequencial entre execucoes.
+           MOVE 0 TO ID-MENSAGEM.
+
+           OPEN INPUT CONTADOR-MENSAGEM-FILE.
+           IF WS-CONTADOR-STATUS = "00"
+               READ CONTADOR-MENSAGEM-FILE
+                   NOT AT END
+                       MOVE CONTADOR-MENSAGEM-REC TO ID-MENSAGEM
+               END-READ
+               CLOSE CONTADOR-MENSAGEM-FILE
+           END-IF.
+
+           OPEN EXTEND MENSAGEM-LOG-FILE.
+           IF WS-MENSLOG-STATUS NOT = "00"
+               CLOSE MENSAGEM-LOG-FILE
+               OPEN OUTPUT MENSAGEM-LOG-FILE
+           END-IF.
+
+           OPEN EXTEND AUDITORIA-COMUM-FILE.
+           IF WS-AUDCOMUM-STATUS NOT = "00"
+               CLOSE AUDITORIA-COMUM-FILE
+               OPEN OUTPUT AUDITORIA-COMUM-FILE
+           END-IF.
+
+       FINALIZACAO.
+           CLOSE MENSAGEM-LOG-FILE.
+           CLOSE AUDITORIA-COMUM-FILE.
+
+           OPEN OUTPUT CONTADOR-MENSAGEM-FILE.
+           MOVE ID-MENSAGEM TO CONTADOR-MENSAGEM-REC.
+           WRITE CONTADOR-MENSAGEM-REC.
+           CLOSE CONTADOR-MENSAGEM-FILE.
+
        ADICIONAR-ID-E-EXIBE.
            ADD 1 TO ID-MENSAGEM.
            DISPLAY
             ID-MENSAGEM
             MINHA-MENSAGEM.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE WS-DATA-HORA-ATUAL(1:8) TO WS-DATA-ENVIO.
+           MOVE WS-DATA-HORA-ATUAL(9:6) TO WS-HORA-ENVIO.
+
+           MOVE ID-MENSAGEM      TO MLOG-ID.
+           MOVE WS-DESTINATARIO  TO MLOG-DESTINATARIO.
+           MOVE WS-PRIORIDADE    TO MLOG-PRIORIDADE.
+           MOVE WS-DATA-ENVIO    TO MLOG-DATA-ENVIO.
+           MOVE WS-HORA-ENVIO    TO MLOG-HORA-ENVIO.
+           MOVE MINHA-MENSAGEM   TO MLOG-TEXTO.
+           WRITE MENSAGEM-LOG-REC.
+
+           MOVE WS-DESTINATARIO TO WS-NOME-COMUM.
+           MOVE "MENSAGEM"      TO WS-OPERADOR-COMUM.
+           MOVE MINHA-MENSAGEM  TO WS-DESCRICAO-AUDITORIA.
+           PERFORM GRAVA-AUDITORIA-COMUM.
+
+           IF TABELA-MENSAGENS-QTD < 100
+               ADD 1 TO TABELA-MENSAGENS-QTD
+               SET TAB-IDX TO TABELA-MENSAGENS-QTD
+               MOVE ID-MENSAGEM     TO TAB-MSG-ID(TAB-IDX)
+               MOVE WS-DESTINATARIO TO TAB-MSG-DESTINO(TAB-IDX)
+               MOVE WS-PRIORIDADE   TO TAB-MSG-PRIORIDADE(TAB-IDX)
+               MOVE MINHA-MENSAGEM  TO TAB-MSG-TEXTO(TAB-IDX)
+           END-IF.
+
+      *    le MSGFILA.DAT (DESTINATARIO(20) PRIORIDADE(1) TEXTO(80))
+      *    e dispara cada mensagem pendente, uma por linha. se a fila
+      *    nao existir, o disparo em lote e simplesmente ignorado.
+       PROCESSA-FILA-MENSAGENS.
+           OPEN INPUT FILA-MENSAGENS-FILE.
+           IF WS-FILA-STATUS = "00"
+               PERFORM UNTIL WS-FILA-STATUS NOT = "00"
+                   READ FILA-MENSAGENS-FILE
+                       AT END
+                           MOVE "10" TO WS-FILA-STATUS
+                       NOT AT END
+                           MOVE FILA-TEXTO        TO MINHA-MENSAGEM
+                           MOVE FILA-DESTINATARIO TO WS-DESTINATARIO
+                           MOVE FILA-PRIORIDADE   TO WS-PRIORIDADE
+                           PERFORM ADICIONAR-ID-E-EXIBE
+                   END-READ
+               END-PERFORM
+               CLOSE FILA-MENSAGENS-FILE
+           END-IF.
+
+       GERA-RELATORIO-ENTREGA.
+           DISPLAY "===== RELATORIO DE ENTREGA DE MENSAGENS =====".
+           DISPLAY "-- URGENTES --".
+           PERFORM VARYING TAB-IDX FROM 1 BY 1
+                   UNTIL TAB-IDX > TABELA-MENSAGENS-QTD
+               IF TAB-MSG-PRIORIDADE(TAB-IDX) = "U"
+                   DISPLAY TAB-MSG-ID(TAB-IDX) " "
+                           TAB-MSG-DESTINO(TAB-IDX) " "
+                           TAB-MSG-TEXTO(TAB-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY "-- ROTINA --".
+           PERFORM VARYING TAB-IDX FROM 1 BY 1
+                   UNTIL TAB-IDX > TABELA-MENSAGENS-QTD
+               IF TAB-MSG-PRIORIDADE(TAB-IDX) = "R"
+                   DISPLAY TAB-MSG-ID(TAB-IDX) " "
+                           TAB-MSG-DESTINO(TAB-IDX) " "
+                           TAB-MSG-TEXTO(TAB-IDX)
+               END-IF
+           END-PERFORM.
+
+       COPY "AUDITPROC.cpy".
