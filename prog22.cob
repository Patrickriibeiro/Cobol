@@ -2,22 +2,57 @@
        PROGRAM-ID. PROG21.
       *    UTILIZAÇÃO DO PERFORM VARYING FROM I++.
       *    PROGRAMA PARA FAZER UMA TABUADA.
+      * 2026-08-08 QUANTOS/PASSO agora sao perguntados, modo
+      *            ascendente/descendente, saida tambem gravada em
+      *            arquivo de relatorio, e modo lote 1-10 completo.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    relatorio da tabuada, para arquivar ou mandar imprimir.
+           SELECT RELATORIO-TABUADA-FILE ASSIGN TO "TABREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-TABUADA-FILE.
+       01  RELATORIO-TABUADA-LINHA PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
        01  PRODUTO PIC 9(4).
        01  QUANTOS PIC 99.
+       01  PASSO PIC 99 VALUE 1.
+
+       01  WS-PASSO-DESCENDENTE PIC S9(3).
+
+      *    indice de laco proprio para o PERFORM VARYING: precisa ser
+      *    assinado porque o modo descendente passa por valores
+      *    negativos antes do UNTIL detectar o fim (MULTIPLICADOR, so
+      *    usado para exibir o resultado, continua sem sinal).
+       01  WS-MULT-IDX PIC S999 VALUE 0.
 
+       01  WS-MODO-CONTAGEM PIC X VALUE "A".
+           88  TABUADA-ASCENDENTE  VALUE "A".
+           88  TABUADA-DESCENDENTE VALUE "D".
 
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+           OPEN OUTPUT RELATORIO-TABUADA-FILE.
+
            PERFORM INICIALIZACAO-PROGRAMA.
            PERFORM PEGA-TABUADA.
-           PERFORM EXIBIR-TABUADA.
+
+           IF NUMERO = 0
+               PERFORM GERA-TABUADAS-1-A-10
+           ELSE
+               PERFORM EXIBIR-TABUADA
+           END-IF.
+
+           CLOSE RELATORIO-TABUADA-FILE.
+
        PROGRAM-DONE.
            STOP RUN.
 
@@ -26,17 +61,61 @@
 
        PEGA-TABUADA.
            DISPLAY "QUAL A TABUADA DE MULTIPLICACAO(01-99)"
+           DISPLAY "OU 00 PARA GERAR AS TABUADAS DE 1 A 10"
            ACCEPT NUMERO.
 
+           IF NUMERO NOT = 0
+               DISPLAY "QUANTAS LINHAS (ATE QUE NUMERO PARAR)?"
+               ACCEPT QUANTOS
+
+               DISPLAY "PASSO DO INCREMENTO (1, 2, 5...)?"
+               ACCEPT PASSO
+      *        passo zero travaria o laco no mesmo numero para sempre.
+               IF PASSO = 0
+                   MOVE 1 TO PASSO
+               END-IF
+
+               DISPLAY "ORDEM: A=ASCENDENTE D=DESCENDENTE"
+               ACCEPT WS-MODO-CONTAGEM
+           END-IF.
+
+      *    tabuada completa de 1 a 10, do jeito classico, para a
+      *    folha de referencia distribuida no treinamento.
+       GERA-TABUADAS-1-A-10.
+           MOVE 10 TO QUANTOS.
+           MOVE 1 TO PASSO.
+           SET TABUADA-ASCENDENTE TO TRUE.
+           PERFORM VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 10
+               PERFORM EXIBIR-TABUADA
+           END-PERFORM.
 
        EXIBIR-TABUADA.
+           MOVE SPACES TO RELATORIO-TABUADA-LINHA.
+           STRING " A TABUADA DE MULTIPLICACAO DE " NUMERO " E :"
+               DELIMITED BY SIZE INTO RELATORIO-TABUADA-LINHA.
+           WRITE RELATORIO-TABUADA-LINHA.
            DISPLAY " A TABUADA DE MULTIPLICACAO DE " NUMERO "E :".
-           PERFORM CALCULA-E-EXIBE
-           VARYING MULTIPLICADOR
-              FROM 2 BY 3
-                UNTIL MULTIPLICADOR > QUANTOS.
+
+           IF TABUADA-ASCENDENTE
+               PERFORM CALCULA-E-EXIBE
+                   VARYING WS-MULT-IDX
+                      FROM 1 BY PASSO
+                        UNTIL WS-MULT-IDX > QUANTOS
+           ELSE
+               COMPUTE WS-PASSO-DESCENDENTE = 0 - PASSO
+               PERFORM CALCULA-E-EXIBE
+                   VARYING WS-MULT-IDX
+                      FROM QUANTOS BY WS-PASSO-DESCENDENTE
+                        UNTIL WS-MULT-IDX < 1
+           END-IF.
 
        CALCULA-E-EXIBE.
+           MOVE WS-MULT-IDX TO MULTIPLICADOR.
            COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
            DISPLAY
             NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+
+           MOVE SPACES TO RELATORIO-TABUADA-LINHA.
+           STRING NUMERO " * " MULTIPLICADOR " = " PRODUTO
+               DELIMITED BY SIZE INTO RELATORIO-TABUADA-LINHA.
+           WRITE RELATORIO-TABUADA-LINHA.
