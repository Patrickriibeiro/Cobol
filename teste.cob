@@ -1,46 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTE.
+      * 2026-08-08 menu numerado com revalidacao, porcentagem e
+      *            potenciacao, divisao corrigida com checagem de
+      *            zero, historico de transacoes e razao por cliente.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    historico de todas as operacoes feitas na calculadora.
+           SELECT HISTORICO-TRANSACOES-FILE ASSIGN TO "HISTTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+      *    razao por cliente, acumulando o total das operacoes de
+      *    cada NOME entre execucoes.
+           SELECT RAZAO-CLIENTE-FILE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAZAO-STATUS.
+
+           COPY "AUDITSEL.cpy".
+           COPY "EXCSEL.cpy".
+           COPY "SIGNSEL.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-TRANSACOES-FILE.
+       01  HISTORICO-TRANSACOES-LINHA PIC X(90).
+
+       FD  RAZAO-CLIENTE-FILE.
+       01  RAZAO-CLIENTE-REC.
+           05  RAZAO-NOME       PIC X(20).
+           05  RAZAO-TOTAL      PIC S9(6) SIGN LEADING SEPARATE.
+           05  RAZAO-QTD-TRANS  PIC 9(4).
+
+       COPY "AUDITFD.cpy".
+       COPY "EXCFD.cpy".
+       COPY "SIGNFD.cpy".
+
        WORKING-STORAGE SECTION.
 
-       01  NOME PIC X(20).
        01  SINAL PIC X(20).
        01  NUMERO1 PIC 999.
        01  NUMERO2 PIC 999.
-       01  RESULTADO PIC 999.
+       01  RESULTADO PIC S9(6) SIGN LEADING SEPARATE.
+       01  WS-RESTO PIC S9(6) SIGN LEADING SEPARATE.
+       01  WS-OVERFLOW-SWITCH PIC X VALUE "N".
+           88  HOUVE-OVERFLOW VALUE "S".
        01  RESPOSTAUSUARIO PIC X.
 
+       01  WS-OPCAO-ENTRADA PIC X.
+       01  WS-OPCAO PIC 9 VALUE 0.
+           88  OPCAO-SOMAR          VALUE 1.
+           88  OPCAO-DIMINUIR       VALUE 2.
+           88  OPCAO-MULTIPLICAR    VALUE 3.
+           88  OPCAO-DIVIDIR        VALUE 4.
+           88  OPCAO-PORCENTAGEM    VALUE 5.
+           88  OPCAO-EXPONENCIACAO  VALUE 6.
+           88  OPCAO-VALIDA         VALUES 1 THRU 6.
+       01  WS-TENTATIVAS PIC 9 VALUE 0.
+
+       COPY "CAMPOSCOM.cpy".
+       COPY "SIGNWS.cpy".
+
+       01  WS-RAZAO-STATUS PIC XX.
+       01  WS-HISTORICO-STATUS PIC XX.
+       01  WS-LEDGER-TABLE.
+           05  LEDGER-ITEM OCCURS 50 TIMES INDEXED BY LEDGER-IDX.
+               10  LEDG-NOME      PIC X(20).
+               10  LEDG-TOTAL     PIC S9(6) SIGN LEADING SEPARATE.
+               10  LEDG-QTD-TRANS PIC 9(4).
+       01  WS-QTD-CLIENTES PIC 9(3) VALUE 0.
+       01  WS-CLIENTE-IDX  PIC 9(3).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
+           OPEN EXTEND AUDITORIA-COMUM-FILE.
+           IF WS-AUDCOMUM-STATUS NOT = "00"
+               CLOSE AUDITORIA-COMUM-FILE
+               OPEN OUTPUT AUDITORIA-COMUM-FILE
+           END-IF.
+           OPEN EXTEND EXCECOES-COMUM-FILE.
+           IF WS-EXCCOM-STATUS NOT = "00"
+               CLOSE EXCECOES-COMUM-FILE
+               OPEN OUTPUT EXCECOES-COMUM-FILE
+           END-IF.
+
+           PERFORM VALIDA-OPERADOR.
+           IF NOT OPERADOR-AUTENTICADO
+               DISPLAY "TENTATIVAS ESGOTADAS, ACESSO NEGADO"
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           OPEN EXTEND HISTORICO-TRANSACOES-FILE.
+           IF WS-HISTORICO-STATUS NOT = "00"
+               CLOSE HISTORICO-TRANSACOES-FILE
+               OPEN OUTPUT HISTORICO-TRANSACOES-FILE
+           END-IF.
+           PERFORM CARREGA-RAZAO-CLIENTES.
+
            PERFORM INICIALIZACAO.
            PERFORM PRIMEIRO-NUMERO.
            PERFORM SEGUNDO-NUMERO.
            PERFORM TIPO-DE-CONTA.
            PERFORM RESULTADO-FINAL.
 
+           PERFORM GRAVA-RAZAO-CLIENTES.
+           CLOSE HISTORICO-TRANSACOES-FILE.
+
            PROGRAM-DONE.
+           CLOSE AUDITORIA-COMUM-FILE.
+           CLOSE EXCECOES-COMUM-FILE.
            STOP RUN.
 
        INICIALIZACAO.
            DISPLAY "Qual seu nome ? : "
-           ACCEPT NOME.
+           ACCEPT WS-NOME-COMUM.
            MOVE 0 TO NUMERO1.
            MOVE 0 TO NUMERO2.
 
        TIPO-DE-CONTA.
-           DISPLAY "QUAL TIPO DE CONTA GOSTARIA DE FAZER"
-           ACCEPT SINAL.
+           PERFORM PEGA-OPCAO-VALIDADA.
            PERFORM TIPO-DE-OPERADOR.
 
+      *    menu numerado, repetindo a pergunta enquanto a opcao nao
+      *    for de 1 a 6. desiste apos 5 tentativas para nao travar em
+      *    lote sem operador (entrada esgotada / redirecionada).
+       PEGA-OPCAO-VALIDADA.
+           MOVE 0 TO WS-OPCAO.
+           MOVE 0 TO WS-TENTATIVAS.
+           PERFORM UNTIL OPCAO-VALIDA OR WS-TENTATIVAS = 5
+               DISPLAY "QUAL TIPO DE CONTA GOSTARIA DE FAZER"
+               DISPLAY "1=SOMAR 2=DIMINUIR 3=MULTIPLICAR 4=DIVIDIR"
+               DISPLAY "5=PORCENTAGEM 6=EXPONENCIACAO"
+               ACCEPT WS-OPCAO-ENTRADA
+               ADD 1 TO WS-TENTATIVAS
+               IF FUNCTION TRIM(WS-OPCAO-ENTRADA) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-OPCAO-ENTRADA) TO WS-OPCAO
+               END-IF
+               IF NOT OPCAO-VALIDA
+                   DISPLAY "OPCAO INVALIDA, ESCOLHA DE 1 A 6"
+                   MOVE "TESTE" TO WS-EXCCOM-PROGRAMA
+                   MOVE "SINAL" TO WS-EXCCOM-CAMPO
+                   MOVE WS-OPCAO-ENTRADA TO WS-EXCCOM-VALOR
+                   PERFORM GRAVA-EXCECAO-COMUM
+               END-IF
+           END-PERFORM.
+           IF NOT OPCAO-VALIDA
+               DISPLAY "TENTATIVAS ESGOTADAS, ASSUMINDO SOMAR"
+               SET OPCAO-SOMAR TO TRUE
+           END-IF.
+
        PRIMEIRO-NUMERO.
-           DISPLAY NOME "Digite seu numero : "
+           DISPLAY WS-NOME-COMUM "Digite seu numero : "
            ACCEPT NUMERO1.
 
        SEGUNDO-NUMERO.
-           DISPLAY NOME "Digite o segundo numero :"
+           DISPLAY WS-NOME-COMUM "Digite o segundo numero :"
            ACCEPT NUMERO2.
 
        RESULTADO-FINAL.
@@ -52,41 +168,165 @@
                DISPLAY "Obrigado por utilizar o programa.".
 
        TIPO-DE-OPERADOR.
-           IF SINAL IS EQUAL "SOMAR" OR "somar"
-           PERFORM SOMAR.
-
-           IF SINAL IS EQUAL "DIMINUIR" OR "diminuir"
-           PERFORM DIMINUIR.
-
-           IF SINAL IS EQUAL "MULTIPLICAR" OR "diminuir"
-           PERFORM MULTIPLICAR.
-
-           IF SINAL IS EQUAL "DIVISAO" OR "DIVISAO"
-           PERFORM DIVIDIR.
-
-
+           EVALUATE TRUE
+               WHEN OPCAO-SOMAR
+                   PERFORM SOMAR
+               WHEN OPCAO-DIMINUIR
+                   PERFORM DIMINUIR
+               WHEN OPCAO-MULTIPLICAR
+                   PERFORM MULTIPLICAR
+               WHEN OPCAO-DIVIDIR
+                   PERFORM DIVIDIR
+               WHEN OPCAO-PORCENTAGEM
+                   PERFORM PORCENTAGEM
+               WHEN OPCAO-EXPONENCIACAO
+                   PERFORM EXPONENCIACAO
+           END-EVALUATE.
 
        REINICIAR.
            MOVE 0 TO NUMERO1.
            MOVE 0 TO NUMERO2.
            PERFORM INICIALIZACAO.
-           PERFORM TIPO-DE-CONTA.
            PERFORM PRIMEIRO-NUMERO.
            PERFORM SEGUNDO-NUMERO.
+           PERFORM TIPO-DE-CONTA.
            PERFORM RESULTADO-FINAL.
+           PERFORM GRAVA-RAZAO-CLIENTES.
+           CLOSE HISTORICO-TRANSACOES-FILE.
+           GO TO PROGRAM-DONE.
 
        SOMAR.
            COMPUTE RESULTADO = NUMERO1 + NUMERO2.
            DISPLAY "SEU RESULTADO E : " RESULTADO.
+           MOVE "SOMAR" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
 
        DIMINUIR.
            COMPUTE RESULTADO = NUMERO1 - NUMERO2.
            DISPLAY "SEU RESULTADO E : " RESULTADO.
+           MOVE "DIMINUIR" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
 
        MULTIPLICAR.
            COMPUTE RESULTADO = NUMERO1 * NUMERO2.
            DISPLAY "SEU RESULTADO E : " RESULTADO.
+           MOVE "MULTIPLICAR" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
 
+      *    divisao de fato (antes fazia multiplicacao por engano),
+      *    com checagem para nao dividir por zero e exibindo
+      *    quociente e resto da divisao.
        DIVIDIR.
-           COMPUTE RESULTADO = NUMERO1 * NUMERO2.
-           DISPLAY "SEU RESULTADO E : " RESULTADO.
+           MOVE 0 TO WS-RESTO.
+           IF NUMERO2 = 0
+               DISPLAY "NAO E POSSIVEL DIVIDIR POR ZERO"
+               MOVE 0 TO RESULTADO
+           ELSE
+               DIVIDE NUMERO1 BY NUMERO2
+                   GIVING RESULTADO REMAINDER WS-RESTO
+               DISPLAY "SEU RESULTADO E : " RESULTADO
+               DISPLAY "RESTO DA DIVISAO : " WS-RESTO
+           END-IF.
+           MOVE "DIVIDIR" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
+
+       PORCENTAGEM.
+           COMPUTE RESULTADO = (NUMERO1 * NUMERO2) / 100.
+           DISPLAY NUMERO2 "% DE " NUMERO1 " E : " RESULTADO.
+           MOVE "PORCENTAGEM" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
+
+      *    eleva NUMERO1 a NUMERO2: com RESULTADO limitado a 6 digitos,
+      *    o SIZE ERROR evita gravar um resultado estourado/truncado.
+       EXPONENCIACAO.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           COMPUTE RESULTADO = NUMERO1 ** NUMERO2
+               ON SIZE ERROR
+                   MOVE "S" TO WS-OVERFLOW-SWITCH
+                   MOVE 0 TO RESULTADO
+           END-COMPUTE.
+           IF HOUVE-OVERFLOW
+               DISPLAY "RESULTADO GRANDE DEMAIS PARA SER EXIBIDO"
+           ELSE
+               DISPLAY NUMERO1 " ELEVADO A " NUMERO2 " E : " RESULTADO
+           END-IF.
+           MOVE "EXPONENCIACAO" TO SINAL.
+           PERFORM REGISTRA-TRANSACAO.
+
+      *    grava a operacao no historico e atualiza a razao do
+      *    cliente (NOME) com o resultado desta transacao.
+       REGISTRA-TRANSACAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-ATUAL.
+           MOVE SPACES TO HISTORICO-TRANSACOES-LINHA.
+           STRING WS-DATA-HORA-ATUAL(1:14) " " WS-NOME-COMUM " "
+                  SINAL " " NUMERO1 " " NUMERO2 " = " RESULTADO
+               DELIMITED BY SIZE INTO HISTORICO-TRANSACOES-LINHA.
+           WRITE HISTORICO-TRANSACOES-LINHA.
+
+           MOVE SINAL TO WS-OPERADOR-COMUM.
+           MOVE SPACES TO WS-DESCRICAO-AUDITORIA.
+           STRING NUMERO1 " " NUMERO2 " = " RESULTADO
+               DELIMITED BY SIZE INTO WS-DESCRICAO-AUDITORIA.
+           PERFORM GRAVA-AUDITORIA-COMUM.
+
+           PERFORM ATUALIZA-RAZAO-CLIENTE.
+
+      *    carrega a razao de todos os clientes ja conhecidos numa
+      *    tabela em memoria, para atualizar durante a sessao.
+       CARREGA-RAZAO-CLIENTES.
+           MOVE 0 TO WS-QTD-CLIENTES.
+           OPEN INPUT RAZAO-CLIENTE-FILE.
+           IF WS-RAZAO-STATUS = "00"
+               PERFORM UNTIL WS-RAZAO-STATUS NOT = "00"
+                   READ RAZAO-CLIENTE-FILE
+                       AT END
+                           MOVE "10" TO WS-RAZAO-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CLIENTES
+                           MOVE RAZAO-NOME TO
+                               LEDG-NOME(WS-QTD-CLIENTES)
+                           MOVE RAZAO-TOTAL TO
+                               LEDG-TOTAL(WS-QTD-CLIENTES)
+                           MOVE RAZAO-QTD-TRANS TO
+                               LEDG-QTD-TRANS(WS-QTD-CLIENTES)
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE RAZAO-CLIENTE-FILE.
+
+      *    procura o NOME atual na tabela; se nao existir, abre uma
+      *    entrada nova para ele.
+       ATUALIZA-RAZAO-CLIENTE.
+           MOVE 0 TO WS-CLIENTE-IDX.
+           PERFORM VARYING LEDGER-IDX FROM 1 BY 1
+                   UNTIL LEDGER-IDX > WS-QTD-CLIENTES
+               IF LEDG-NOME(LEDGER-IDX) = WS-NOME-COMUM
+                   MOVE LEDGER-IDX TO WS-CLIENTE-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-CLIENTE-IDX = 0
+               ADD 1 TO WS-QTD-CLIENTES
+               MOVE WS-QTD-CLIENTES TO WS-CLIENTE-IDX
+               MOVE WS-NOME-COMUM TO LEDG-NOME(WS-CLIENTE-IDX)
+               MOVE 0 TO LEDG-TOTAL(WS-CLIENTE-IDX)
+               MOVE 0 TO LEDG-QTD-TRANS(WS-CLIENTE-IDX)
+           END-IF.
+
+           ADD RESULTADO TO LEDG-TOTAL(WS-CLIENTE-IDX).
+           ADD 1 TO LEDG-QTD-TRANS(WS-CLIENTE-IDX).
+
+       GRAVA-RAZAO-CLIENTES.
+           OPEN OUTPUT RAZAO-CLIENTE-FILE.
+           PERFORM VARYING LEDGER-IDX FROM 1 BY 1
+                   UNTIL LEDGER-IDX > WS-QTD-CLIENTES
+               MOVE LEDG-NOME(LEDGER-IDX)      TO RAZAO-NOME
+               MOVE LEDG-TOTAL(LEDGER-IDX)     TO RAZAO-TOTAL
+               MOVE LEDG-QTD-TRANS(LEDGER-IDX) TO RAZAO-QTD-TRANS
+               WRITE RAZAO-CLIENTE-REC
+           END-PERFORM.
+           CLOSE RAZAO-CLIENTE-FILE.
+
+       COPY "AUDITPROC.cpy".
+       COPY "EXCPROC.cpy".
+       COPY "SIGNPROC.cpy".
