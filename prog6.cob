@@ -1,24 +1,244 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG6.
+      * 2026-08-08 idade agora vem da data de nascimento, com
+      *            projecao configuravel, validacao de faixa e
+      *            relatorio em lote de elegibilidade a aposentadoria.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    lote de datas de nascimento para a checagem noturna de
+      *    elegibilidade a aposentadoria. se o arquivo nao existir,
+      *    so a checagem interativa e feita.
+           SELECT ROSTER-NASCIMENTO-FILE ASSIGN TO "NASCROST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT APOSENTADORIA-REPORT-FILE ASSIGN TO "APOSREL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APOSREL-STATUS.
+
+      *    ponto de checkpoint da varredura em lote: guarda quantos
+      *    registros do roster ja foram avaliados, para um reinicio
+      *    depois de uma queda continuar dali em vez de repetir tudo.
+           SELECT CHECKPOINT-APOSENTADORIA-FILE ASSIGN TO "APOSCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-NASCIMENTO-FILE.
+       01  ROSTER-NASCIMENTO-REC PIC 9(8).
+
+       FD  APOSENTADORIA-REPORT-FILE.
+       01  APOSENTADORIA-REPORT-LINHA PIC X(60).
+
+       FD  CHECKPOINT-APOSENTADORIA-FILE.
+       01  CKPT-REC.
+           05  CKPT-REGISTRO  PIC 9(5).
 
        WORKING-STORAGE SECTION.
 
-       01 IDADE PIC 9(2).
+       01 IDADE PIC 9(3).
+
+      *    idade calculada antes de ir para o campo sem sinal acima:
+      *    uma data de nascimento mais adiante no ano corrente do que
+      *    hoje (mas dentro da faixa de ano valida) produziria uma
+      *    subtracao negativa, que estouraria IDADE (PIC 9) para um
+      *    valor positivo incorreto se nao fosse barrada aqui.
+       01  WS-IDADE-SIGNED PIC S9(3).
+           88  IDADE-EM-FAIXA VALUE 0 THRU 120.
+
+       01  WS-DATA-NASCIMENTO PIC 9(8).
+       01  WS-NASC-ANO REDEFINES WS-DATA-NASCIMENTO.
+           05  WS-NASC-ANO-NUM  PIC 9(4).
+           05  WS-NASC-MES-DIA  PIC 9(4).
+
+       01  WS-DATA-ATUAL PIC X(21).
+       01  WS-HOJE-ANO-MES-DIA REDEFINES WS-DATA-ATUAL.
+           05  WS-HOJE-ANO      PIC 9(4).
+           05  WS-HOJE-MES-DIA  PIC 9(4).
+           05  FILLER           PIC X(13).
+
+       01  WS-ANOS-PROJECAO PIC 9(2) VALUE 7.
+       01  WS-IDADE-PROJETADA PIC 9(3).
+
+       01  WS-DATA-VALIDA PIC X VALUE "N".
+           88  DATA-NASCIMENTO-OK VALUE "S".
+       01  WS-TENTATIVAS PIC 9 VALUE 0.
+
+       01  WS-IDADE-APOSENTADORIA PIC 9(3) VALUE 65.
+
+       01  WS-ROSTER-STATUS PIC XX.
+       01  WS-APOSREL-STATUS PIC XX.
+
+       01  WS-CKPT-STATUS      PIC XX.
+       01  WS-CKPT-REGISTRO    PIC 9(5) VALUE 0.
+       01  WS-REGISTRO-ATUAL   PIC 9(5) VALUE 0.
+
+       01  WS-MODO-LOTE PIC X VALUE "N".
+           88  MODO-LOTE VALUE "S".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
+      *    com o roster presente esta e uma execucao em lote (caso da
+      *    janela noturna, sem operador no terminal): pula a parte
+      *    interativa por completo e vai direto para a varredura.
+           PERFORM VERIFICA-MODO-LOTE.
+           IF MODO-LOTE
+               DISPLAY "EXECUCAO EM LOTE, ROSTER ENCONTRADO"
+           ELSE
+               PERFORM PEGA-DATA-NASCIMENTO-VALIDADA
 
-           DISPLAY "INFORME SUA IDADE".
-           ACCEPT IDADE.
+               DISPLAY "HOJE VOCE TEM " IDADE " ANOS "
 
-           DISPLAY "HOJE VOCE TEM " IDADE " ANOS "
+               DISPLAY "PROJETAR A IDADE PARA DAQUI A QUANTOS ANOS?"
+               ACCEPT WS-ANOS-PROJECAO
+               COMPUTE WS-IDADE-PROJETADA = IDADE + WS-ANOS-PROJECAO
 
-           ADD 7 TO IDADE.
+               DISPLAY "VOCE EM " WS-ANOS-PROJECAO " ANOS TERA "
+                   WS-IDADE-PROJETADA " ANOS"
+           END-IF.
 
-           DISPLAY "VOCE EM 7 ANOS TERA " IDADE " ANOS".
+           PERFORM PROCESSA-LOTE-APOSENTADORIA.
 
        PROGRAM-DONE.
            STOP RUN.
+
+      *    so sabe se e lote olhando se o roster existe: com ele
+      *    presente nao ha por que perguntar nada no terminal.
+       VERIFICA-MODO-LOTE.
+           MOVE "N" TO WS-MODO-LOTE.
+           OPEN INPUT ROSTER-NASCIMENTO-FILE.
+           IF WS-ROSTER-STATUS = "00"
+               MOVE "S" TO WS-MODO-LOTE
+               CLOSE ROSTER-NASCIMENTO-FILE
+           END-IF.
+
+      *    aceita a data de nascimento (AAAAMMDD) e valida que o ano
+      *    esta numa faixa plausivel e que a idade resultante tambem
+      *    esta (0-120), repetindo a pergunta enquanto invalida.
+      *    desiste apos 5 tentativas para nao travar em lote sem
+      *    operador (entrada esgotada / redirecionada).
+       PEGA-DATA-NASCIMENTO-VALIDADA.
+           MOVE "N" TO WS-DATA-VALIDA.
+           MOVE 0 TO WS-TENTATIVAS.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ATUAL.
+           PERFORM UNTIL DATA-NASCIMENTO-OK OR WS-TENTATIVAS = 5
+               DISPLAY "INFORME SUA DATA DE NASCIMENTO (AAAAMMDD)"
+               ACCEPT WS-DATA-NASCIMENTO
+               ADD 1 TO WS-TENTATIVAS
+               IF WS-NASC-ANO-NUM >= 1900
+                       AND WS-NASC-ANO-NUM <= WS-HOJE-ANO
+                   PERFORM CALCULA-IDADE
+                   IF IDADE-EM-FAIXA
+                       MOVE "S" TO WS-DATA-VALIDA
+                   ELSE
+                       DISPLAY "IDADE RESULTANTE FORA DA FAIXA (0-120)"
+                   END-IF
+               ELSE
+                   DISPLAY "DATA DE NASCIMENTO INVALIDA"
+               END-IF
+           END-PERFORM.
+           IF NOT DATA-NASCIMENTO-OK
+               DISPLAY "TENTATIVAS ESGOTADAS, ASSUMINDO ANO ATUAL"
+               MOVE WS-DATA-ATUAL(1:8) TO WS-DATA-NASCIMENTO
+               PERFORM CALCULA-IDADE
+           END-IF.
+
+      *    idade = diferenca de anos, ajustada se o aniversario
+      *    (mes/dia) ainda nao chegou neste ano. calculada num campo
+      *    assinado antes de ir para IDADE (sem sinal) para nao
+      *    estourar num valor positivo incorreto se der negativa.
+       CALCULA-IDADE.
+           COMPUTE WS-IDADE-SIGNED = WS-HOJE-ANO - WS-NASC-ANO-NUM.
+           IF WS-HOJE-MES-DIA < WS-NASC-MES-DIA
+               SUBTRACT 1 FROM WS-IDADE-SIGNED
+           END-IF.
+           IF IDADE-EM-FAIXA
+               MOVE WS-IDADE-SIGNED TO IDADE
+           ELSE
+               MOVE 0 TO IDADE
+           END-IF.
+
+      *    varredura noturna de elegibilidade: le NASCROST.DAT (uma
+      *    data de nascimento por linha), projeta a idade e grava
+      *    quem ja fica elegivel a aposentadoria em APOSREL.DAT. um
+      *    reinicio depois de uma queda retoma do checkpoint em vez
+      *    de reavaliar quem ja foi processado.
+       PROCESSA-LOTE-APOSENTADORIA.
+           PERFORM CARREGA-CHECKPOINT-APOSENTADORIA.
+           MOVE WS-CKPT-REGISTRO TO WS-REGISTRO-ATUAL.
+
+           OPEN INPUT ROSTER-NASCIMENTO-FILE.
+           IF WS-ROSTER-STATUS = "00"
+               IF WS-CKPT-REGISTRO > 0
+                   OPEN EXTEND APOSENTADORIA-REPORT-FILE
+                   IF WS-APOSREL-STATUS NOT = "00"
+                       OPEN OUTPUT APOSENTADORIA-REPORT-FILE
+                   END-IF
+                   PERFORM WS-CKPT-REGISTRO TIMES
+                       READ ROSTER-NASCIMENTO-FILE
+                           AT END
+                               MOVE "10" TO WS-ROSTER-STATUS
+                       END-READ
+                   END-PERFORM
+               ELSE
+                   OPEN OUTPUT APOSENTADORIA-REPORT-FILE
+               END-IF
+               PERFORM UNTIL WS-ROSTER-STATUS NOT = "00"
+                   READ ROSTER-NASCIMENTO-FILE
+                       AT END
+                           MOVE "10" TO WS-ROSTER-STATUS
+                       NOT AT END
+                           PERFORM AVALIA-ELEGIBILIDADE-LOTE
+                           ADD 1 TO WS-REGISTRO-ATUAL
+                           MOVE WS-REGISTRO-ATUAL TO WS-CKPT-REGISTRO
+                           PERFORM GRAVA-CHECKPOINT-APOSENTADORIA
+                   END-READ
+               END-PERFORM
+               CLOSE APOSENTADORIA-REPORT-FILE
+      *        varredura concluida do inicio ao fim: zera o
+      *        checkpoint para a proxima execucao comecar do zero.
+               MOVE 0 TO WS-CKPT-REGISTRO
+               PERFORM GRAVA-CHECKPOINT-APOSENTADORIA
+           END-IF.
+           CLOSE ROSTER-NASCIMENTO-FILE.
+
+      *    le o checkpoint da execucao anterior (quantos registros do
+      *    roster ja foram avaliados). se nao existir, comeca do zero.
+       CARREGA-CHECKPOINT-APOSENTADORIA.
+           MOVE 0 TO WS-CKPT-REGISTRO.
+           OPEN INPUT CHECKPOINT-APOSENTADORIA-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-APOSENTADORIA-FILE
+                   NOT AT END
+                       MOVE CKPT-REGISTRO TO WS-CKPT-REGISTRO
+               END-READ
+               CLOSE CHECKPOINT-APOSENTADORIA-FILE
+           END-IF.
+
+       GRAVA-CHECKPOINT-APOSENTADORIA.
+           OPEN OUTPUT CHECKPOINT-APOSENTADORIA-FILE.
+           MOVE WS-CKPT-REGISTRO TO CKPT-REGISTRO.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-APOSENTADORIA-FILE.
+
+       AVALIA-ELEGIBILIDADE-LOTE.
+           MOVE ROSTER-NASCIMENTO-REC TO WS-DATA-NASCIMENTO.
+           PERFORM CALCULA-IDADE.
+           COMPUTE WS-IDADE-PROJETADA = IDADE + WS-ANOS-PROJECAO.
+
+           MOVE SPACES TO APOSENTADORIA-REPORT-LINHA.
+           IF WS-IDADE-PROJETADA >= WS-IDADE-APOSENTADORIA
+               STRING ROSTER-NASCIMENTO-REC " IDADE " IDADE
+                      " ELEGIVEL A APOSENTADORIA EM "
+                      WS-ANOS-PROJECAO " ANOS"
+                   DELIMITED BY SIZE INTO APOSENTADORIA-REPORT-LINHA
+           ELSE
+               STRING ROSTER-NASCIMENTO-REC " IDADE " IDADE
+                      " AINDA NAO ELEGIVEL"
+                   DELIMITED BY SIZE INTO APOSENTADORIA-REPORT-LINHA
+           END-IF.
+           WRITE APOSENTADORIA-REPORT-LINHA.
